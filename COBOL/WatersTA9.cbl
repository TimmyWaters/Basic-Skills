@@ -0,0 +1,309 @@
+*>****************************************************************
+*> Author: Timothy Waters
+*> Date: 2026-08-08
+*> Troy University
+*> CS 3320: Business Systems Programming
+*> Purpose: This program reads REGISTRATION-MASTER and reports each
+*> student's progress toward a degree - credits completed against
+*> the typical credits required for that student's academic level -
+*> broken down by academic program and level.
+*>
+*> Modification History:
+*>   2026-08-08  100-MAIN-PROCEDURE now checks
+*>               WS-REGISTRATION-FILE-STATUS right after opening
+*>               REGISTRATION-MASTER and abends with a message if it
+*>               is not "00", instead of falling into the read loop
+*>               against a file that never opened.
+*>   2026-08-08  WS-PCT-COMPLETE widened from PIC 999 to PIC 9(5) so
+*>               an unusually high credits-completed value cannot
+*>               overflow the computed percentage.
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WatersTA9.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REGISTRATION-MASTER
+        ASSIGN TO "REGISTRATIONS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS IN-STUDENT-ID
+        FILE STATUS IS WS-REGISTRATION-FILE-STATUS.
+
+    SELECT PROGRESS-REPORT
+        ASSIGN TO "WatersTA9.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD REGISTRATION-MASTER.
+01 IN-STUDENT-REC.
+    COPY STUDID REPLACING LEADING ==PREFIX== BY ==IN==.
+    05 DATE-OF-BIRTH.
+        10 DOB-YEAR               PIC 9(4).
+        10 DOB-MONTH              PIC 9(2).
+        10 DOB-DAY                PIC 9(2).
+    COPY STUDADR REPLACING LEADING ==PREFIX== BY ==IN==.
+    05 IN-ACADEMID-PROGRAM       PIC X(20).
+    05 IN-ACADEMID-LEVEL         PIC X(20).
+    05 IN-CLASS                  PIC X(10).
+    05 IN-CREDITS-COMPLETED      PIC X(10).
+    COPY STUDENR REPLACING LEADING ==PREFIX== BY ==IN==.
+    05 SEND-NOTICE               PIC X(1).
+
+FD PROGRESS-REPORT.
+01 RPT-LINE                      PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-WORK-AREAS.
+    05 MORE-RECORDS              PIC X(1) VALUE "Y".
+    05 WS-REGISTRATION-FILE-STATUS PIC XX.
+    05 WS-STUDENT-COUNT          PIC 9(5) VALUE ZERO.
+    05 WS-INVALID-COUNT          PIC 9(5) VALUE ZERO.
+    05 WS-CREDITS-COMPLETED      PIC 9(3).
+    05 WS-REQUIRED-CREDITS       PIC 9(3).
+    05 WS-PCT-COMPLETE           PIC 9(5).
+    05 WS-SUMMARY-COUNT          PIC 9(3) VALUE ZERO.
+    05 WS-SUMMARY-FOUND          PIC X(1).
+
+*> Typical-credits-required table, by academic level. A supervisor
+*> updates the MOVE statements in 050-LOAD-LEVEL-TABLE to add a level
+*> or change its requirement without touching the reporting logic.
+*> An academic level not on the table defaults to the undergraduate
+*> requirement.
+01 WS-LEVEL-REQUIREMENT-TABLE.
+    05 WS-LVL-ENTRY OCCURS 3 TIMES INDEXED BY LVL-IDX.
+        10 WS-LVL-CODE              PIC X(20).
+        10 WS-LVL-REQUIRED-CREDITS  PIC 9(3).
+
+*> Program/level progress summary, built up as each student is
+*> processed so a breakdown can be printed once the whole file has
+*> been read.
+01 WS-SUMMARY-TABLE.
+    05 WS-SUM-ENTRY OCCURS 0 TO 100 TIMES
+           DEPENDING ON WS-SUMMARY-COUNT
+           INDEXED BY SUM-IDX.
+        10 WS-SUM-PROGRAM           PIC X(20).
+        10 WS-SUM-LEVEL             PIC X(20).
+        10 WS-SUM-STUDENT-COUNT     PIC 9(5).
+        10 WS-SUM-CREDITS-TOTAL     PIC 9(8).
+        10 WS-SUM-REQUIRED-CREDITS  PIC 9(3).
+
+01 WS-HEADING-LINE-1.
+    05 FILLER   PIC X(40) VALUE
+        "DEGREE PROGRESS REPORT".
+
+01 WS-HEADING-LINE-2.
+    05 FILLER   PIC X(9)  VALUE "STUDENT".
+    05 FILLER   PIC X(3)  VALUE SPACES.
+    05 FILLER   PIC X(20) VALUE "PROGRAM".
+    05 FILLER   PIC X(1)  VALUE SPACES.
+    05 FILLER   PIC X(13) VALUE "LEVEL".
+    05 FILLER   PIC X(2)  VALUE SPACES.
+    05 FILLER   PIC X(7)  VALUE "CREDITS".
+    05 FILLER   PIC X(2)  VALUE SPACES.
+    05 FILLER   PIC X(8)  VALUE "REQUIRED".
+    05 FILLER   PIC X(2)  VALUE SPACES.
+    05 FILLER   PIC X(3)  VALUE "PCT".
+
+01 WS-DETAIL-LINE.
+    05 WS-D-STUDENT-ID    PIC X(9).
+    05 FILLER             PIC X(3)  VALUE SPACES.
+    05 WS-D-PROGRAM       PIC X(20).
+    05 FILLER             PIC X(1)  VALUE SPACES.
+    05 WS-D-LEVEL         PIC X(13).
+    05 FILLER             PIC X(2)  VALUE SPACES.
+    05 WS-D-CREDITS       PIC ZZ9.
+    05 FILLER             PIC X(6)  VALUE SPACES.
+    05 WS-D-REQUIRED      PIC ZZ9.
+    05 FILLER             PIC X(6)  VALUE SPACES.
+    05 WS-D-PCT           PIC ZZ9.
+
+01 WS-INVALID-LINE.
+    05 WS-I-STUDENT-ID    PIC X(9).
+    05 FILLER             PIC X(3)  VALUE SPACES.
+    05 FILLER             PIC X(40) VALUE
+        "CREDITS COMPLETED IS NOT NUMERIC".
+
+01 WS-SUMMARY-HEADING-1.
+    05 FILLER   PIC X(40) VALUE
+        "PROGRESS BY PROGRAM AND LEVEL".
+
+01 WS-SUMMARY-HEADING-2.
+    05 FILLER   PIC X(20) VALUE "PROGRAM".
+    05 FILLER   PIC X(1)  VALUE SPACES.
+    05 FILLER   PIC X(13) VALUE "LEVEL".
+    05 FILLER   PIC X(2)  VALUE SPACES.
+    05 FILLER   PIC X(8)  VALUE "STUDENTS".
+    05 FILLER   PIC X(2)  VALUE SPACES.
+    05 FILLER   PIC X(11) VALUE "AVG PCT".
+
+01 WS-SUMMARY-LINE.
+    05 WS-S-PROGRAM       PIC X(20).
+    05 FILLER             PIC X(1)  VALUE SPACES.
+    05 WS-S-LEVEL         PIC X(13).
+    05 FILLER             PIC X(2)  VALUE SPACES.
+    05 WS-S-STUDENT-COUNT PIC ZZZZ9.
+    05 FILLER             PIC X(5)  VALUE SPACES.
+    05 WS-S-AVG-PCT       PIC ZZ9.
+
+01 WS-TRAILER-LINE.
+    05 FILLER             PIC X(27) VALUE
+        "TOTAL STUDENTS REPORTED:".
+    05 FILLER             PIC X(1)  VALUE SPACES.
+    05 WS-T-STUDENT-COUNT PIC ZZZZ9.
+    05 FILLER             PIC X(3)  VALUE SPACES.
+    05 FILLER             PIC X(19) VALUE
+        "INVALID CREDITS:".
+    05 WS-T-INVALID-COUNT PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+100-MAIN-PROCEDURE.
+    PERFORM 050-LOAD-LEVEL-TABLE
+
+    OPEN INPUT REGISTRATION-MASTER
+         OUTPUT PROGRESS-REPORT
+
+    IF WS-REGISTRATION-FILE-STATUS NOT = "00"
+        DISPLAY "WATERSTA9: UNABLE TO OPEN REGISTRATION-MASTER, "
+            "FILE STATUS " WS-REGISTRATION-FILE-STATUS
+        STOP RUN
+    END-IF
+
+    WRITE RPT-LINE FROM WS-HEADING-LINE-1
+    MOVE SPACES TO RPT-LINE
+    WRITE RPT-LINE
+    WRITE RPT-LINE FROM WS-HEADING-LINE-2
+
+    PERFORM UNTIL MORE-RECORDS = "N"
+        READ REGISTRATION-MASTER NEXT RECORD
+            AT END
+                MOVE "N" TO MORE-RECORDS
+            NOT AT END
+                PERFORM 200-PROCESS-STUDENT
+        END-READ
+    END-PERFORM
+
+    MOVE WS-STUDENT-COUNT TO WS-T-STUDENT-COUNT
+    MOVE WS-INVALID-COUNT TO WS-T-INVALID-COUNT
+    MOVE SPACES TO RPT-LINE
+    WRITE RPT-LINE
+    WRITE RPT-LINE FROM WS-TRAILER-LINE
+
+    MOVE SPACES TO RPT-LINE
+    WRITE RPT-LINE
+    WRITE RPT-LINE FROM WS-SUMMARY-HEADING-1
+    MOVE SPACES TO RPT-LINE
+    WRITE RPT-LINE
+    WRITE RPT-LINE FROM WS-SUMMARY-HEADING-2
+
+    PERFORM VARYING SUM-IDX FROM 1 BY 1
+            UNTIL SUM-IDX > WS-SUMMARY-COUNT
+        PERFORM 300-PRINT-SUMMARY-LINE
+    END-PERFORM
+
+    CLOSE REGISTRATION-MASTER
+          PROGRESS-REPORT
+    STOP RUN.
+
+*> 200-process-student - validates the credits-completed field, looks
+*> up the typical requirement for this student's academic level,
+*> prints a detail line, and rolls the result into the program/level
+*> summary table.
+200-PROCESS-STUDENT.
+    IF IN-CREDITS-COMPLETED IS NOT NUMERIC
+        ADD 1 TO WS-INVALID-COUNT
+        MOVE IN-STUDENT-ID TO WS-I-STUDENT-ID
+        WRITE RPT-LINE FROM WS-INVALID-LINE
+    ELSE
+        ADD 1 TO WS-STUDENT-COUNT
+        MOVE IN-CREDITS-COMPLETED TO WS-CREDITS-COMPLETED
+        PERFORM 060-LOOKUP-REQUIRED-CREDITS
+        COMPUTE WS-PCT-COMPLETE ROUNDED =
+            (WS-CREDITS-COMPLETED * 100) / WS-REQUIRED-CREDITS
+        IF WS-PCT-COMPLETE > 999
+            MOVE 999 TO WS-PCT-COMPLETE
+        END-IF
+
+        MOVE IN-STUDENT-ID TO WS-D-STUDENT-ID
+        MOVE IN-ACADEMID-PROGRAM TO WS-D-PROGRAM
+        MOVE IN-ACADEMID-LEVEL TO WS-D-LEVEL
+        MOVE WS-CREDITS-COMPLETED TO WS-D-CREDITS
+        MOVE WS-REQUIRED-CREDITS TO WS-D-REQUIRED
+        MOVE WS-PCT-COMPLETE TO WS-D-PCT
+        WRITE RPT-LINE FROM WS-DETAIL-LINE
+
+        PERFORM 210-ROLL-UP-SUMMARY
+    END-IF.
+
+*> 210-roll-up-summary - finds this student's program/level entry in
+*> the summary table (adding one if this is the first student seen
+*> for that program/level) and adds this student's credits into it.
+210-ROLL-UP-SUMMARY.
+    MOVE "N" TO WS-SUMMARY-FOUND
+    IF WS-SUMMARY-COUNT > ZERO
+        SET SUM-IDX TO 1
+        SEARCH WS-SUM-ENTRY
+            AT END
+                CONTINUE
+            WHEN WS-SUM-PROGRAM (SUM-IDX) = IN-ACADEMID-PROGRAM
+                    AND WS-SUM-LEVEL (SUM-IDX) = IN-ACADEMID-LEVEL
+                MOVE "Y" TO WS-SUMMARY-FOUND
+        END-SEARCH
+    END-IF
+
+    IF WS-SUMMARY-FOUND = "N"
+        ADD 1 TO WS-SUMMARY-COUNT
+        SET SUM-IDX TO WS-SUMMARY-COUNT
+        MOVE IN-ACADEMID-PROGRAM TO WS-SUM-PROGRAM (SUM-IDX)
+        MOVE IN-ACADEMID-LEVEL TO WS-SUM-LEVEL (SUM-IDX)
+        MOVE ZERO TO WS-SUM-STUDENT-COUNT (SUM-IDX)
+        MOVE ZERO TO WS-SUM-CREDITS-TOTAL (SUM-IDX)
+        MOVE WS-REQUIRED-CREDITS TO WS-SUM-REQUIRED-CREDITS (SUM-IDX)
+    END-IF
+
+    ADD 1 TO WS-SUM-STUDENT-COUNT (SUM-IDX)
+    ADD WS-CREDITS-COMPLETED TO WS-SUM-CREDITS-TOTAL (SUM-IDX).
+
+*> 300-print-summary-line - prints one program/level's student count
+*> and average percent-of-requirement complete.
+300-PRINT-SUMMARY-LINE.
+    MOVE WS-SUM-PROGRAM (SUM-IDX) TO WS-S-PROGRAM
+    MOVE WS-SUM-LEVEL (SUM-IDX) TO WS-S-LEVEL
+    MOVE WS-SUM-STUDENT-COUNT (SUM-IDX) TO WS-S-STUDENT-COUNT
+    COMPUTE WS-PCT-COMPLETE ROUNDED =
+        (WS-SUM-CREDITS-TOTAL (SUM-IDX) * 100) /
+        (WS-SUM-STUDENT-COUNT (SUM-IDX) *
+            WS-SUM-REQUIRED-CREDITS (SUM-IDX))
+    IF WS-PCT-COMPLETE > 999
+        MOVE 999 TO WS-PCT-COMPLETE
+    END-IF
+    MOVE WS-PCT-COMPLETE TO WS-S-AVG-PCT
+    WRITE RPT-LINE FROM WS-SUMMARY-LINE.
+
+*> 050-load-level-table - loads the typical total credits required
+*> to graduate at each academic level.
+050-LOAD-LEVEL-TABLE.
+    MOVE "UNDERGRADUATE"  TO WS-LVL-CODE             (1)
+    MOVE 120              TO WS-LVL-REQUIRED-CREDITS (1)
+    MOVE "GRADUATE"       TO WS-LVL-CODE             (2)
+    MOVE 36               TO WS-LVL-REQUIRED-CREDITS (2)
+    MOVE "DOCTORAL"       TO WS-LVL-CODE             (3)
+    MOVE 90               TO WS-LVL-REQUIRED-CREDITS (3).
+
+*> 060-lookup-required-credits - finds this student's academic level
+*> on the requirement table. Falls back to the undergraduate
+*> requirement of 120 credits if the level entered is not on file.
+060-LOOKUP-REQUIRED-CREDITS.
+    MOVE 120 TO WS-REQUIRED-CREDITS
+    SET LVL-IDX TO 1
+    SEARCH WS-LVL-ENTRY
+        AT END
+            CONTINUE
+        WHEN WS-LVL-CODE (LVL-IDX) = IN-ACADEMID-LEVEL
+            MOVE WS-LVL-REQUIRED-CREDITS (LVL-IDX) TO WS-REQUIRED-CREDITS
+    END-SEARCH.
+
+END PROGRAM WatersTA9.
