@@ -5,6 +5,70 @@
       *> CS 3320: Business Systems Programming (COBOL)
       *> Purpose: This batch program sorts students that have not
       *> registered in the last two terms.
+      *>
+      *> Modification History:
+      *>   2026-08-08  Split the mailing address into ADDRESS-LINE-1
+      *>               and ADDRESS-LINE-2 (the second address field
+      *>               had been miscoded as a duplicate of the
+      *>               first), so apartment/suite numbers have a
+      *>               place to go.
+      *>   2026-08-08  Extract now sorts students by date of last
+      *>               enrollment (oldest first) before writing
+      *>               reminder notices, so the registrar's office
+      *>               works the most lapsed students first.
+      *>   2026-08-08  Added a companion listing report (run date,
+      *>               running line count, trailer total) alongside
+      *>               the reminder-notice extract so the registrar's
+      *>               office has something readable to review.
+      *>   2026-08-08  Converted REGISTRATION-MASTER to an indexed
+      *>               file keyed on IN-STUDENT-ID so advising staff
+      *>               can look up a single student's record directly
+      *>               instead of scanning the whole file.
+      *>   2026-08-08  Records with a blank student ID, an invalid
+      *>               date of birth, or a blank name are now diverted
+      *>               to an exception listing with a reason code
+      *>               instead of flowing through to a reminder notice.
+      *>   2026-08-08  The release pass now checkpoints its position
+      *>               in REGISTRATION-MASTER every 100 records, so a
+      *>               job that abends partway through can restart
+      *>               from the checkpoint instead of from record one.
+      *>   2026-08-08  SEND-NOTICE is now computed from elapsed terms
+      *>               since IN-DATE-LAST-ENROLLMENT against the run
+      *>               date instead of being trusted as an incoming
+      *>               field, so the notice decision no longer
+      *>               depends on an upstream process getting it right.
+      *>   2026-08-08  The student ID/name, address, and date-last-
+      *>               enrollment fields are now pulled in from shared
+      *>               copybooks instead of being coded inline, so
+      *>               WatersTA2 and WatersTA7 cannot drift apart on
+      *>               the layout of the record they pass between them.
+      *>   2026-08-08  Now reads a shared run-control file at startup
+      *>               for this run's as-of date and term length, so a
+      *>               prior date's batch can be reprocessed for
+      *>               corrections without a recompile.
+      *>   2026-08-08  Now appends its input and output record counts
+      *>               to a shared run-count history file at the end
+      *>               of each run, so a reconciliation run can flag
+      *>               an unexplained drop from one run to the next.
+      *>   2026-08-08  The checkpoint now tracks how far the sorted
+      *>               OUTPUT PROCEDURE has gotten (a sequence number
+      *>               of records returned from the sort), not how far
+      *>               the release pass got. The release pass always
+      *>               finishes in full before the sort ever returns a
+      *>               record, so a checkpoint kept there never
+      *>               reflected how much of the actual notice-writing
+      *>               work a restart needed to skip.
+      *>   2026-08-08  150-RELEASE-STUDENTS now checks
+      *>               WS-REGISTRATION-FILE-STATUS right after opening
+      *>               REGISTRATION-MASTER and abends with a message if
+      *>               it is not "00", instead of falling into the read
+      *>               loop against a file that never opened.
+      *>   2026-08-08  The checkpoint now also carries the notice and
+      *>               exception counts as of the last checkpoint, and
+      *>               a restart reloads them, instead of letting both
+      *>               counters restart at zero against listing files
+      *>               that are reopened EXTEND and already hold the
+      *>               abended run's partial totals.
       *>*****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WatersTA2.
@@ -14,92 +78,445 @@
        FILE-CONTROL.
            SELECT REGISTRATION-MASTER
                ASSIGN TO 'REGISTRATIONS.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IN-STUDENT-ID
+               FILE STATUS IS WS-REGISTRATION-FILE-STATUS.
 
            SELECT REMINDER-NOTICES
                ASSIGN TO 'WatersTA2.RPT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'SORTWK1'.
+
+           SELECT NOTICE-LISTING
+               ASSIGN TO 'WatersTA2.LST'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-LISTING
+               ASSIGN TO 'WatersTA2.EXC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'WatersTA2.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUN-CONTROL-FILE
+               ASSIGN TO 'RUNCTL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUN-COUNT-FILE
+               ASSIGN TO 'RUNCOUNT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCOUNT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD REGISTRATION-MASTER.
        01 IN-STUDENT-REC.
-          05 IN-STUDENT-ID             PIC X(9).
-          05 IN-STUDENT-NAME.
-             10 IN-FIRST-NAME          PIC X(15).
-             10 IN-MIDDLE-INIT         PIC X(1).
-             10 IN-LAST-NAME           PIC X(15).
+          COPY STUDID REPLACING LEADING ==PREFIX== BY ==IN==.
           05 DATE-OF-BIRTH.
              10 DOB-YEAR               PIC 9(4).
              10 DOB-MONTH              PIC 9(2).
              10 DOB-DAY                PIC 9(2).
-          05 IN-MAILING-ADDRESS.
-             10 IN-ADDRESS1            PIC X(20).
-             10 IN-ADDRESS1            PIC X(20).
-             10 IN-CITY                PIC X(15).
-             10 IN-STATE               PIC X(2).
-             10 IN-ZIP                 PIC X(9).
+          COPY STUDADR REPLACING LEADING ==PREFIX== BY ==IN==.
           05 IN-ACADEMID-PROGRAM       PIC X(20).
           05 IN-ACADEMID-LEVEL         PIC X(20).
           05 IN-CLASS                  PIC X(10).
           05 IN-CREDITS-COMPLETED      PIC X(10).
-          05 IN-DATE-LAST-ENROLLMENT.
-             10 LAST-ENROLLED-YEAR     PIC 9(4).
-             10 LAST-ENROLLED-MONTH    PIC 9(2).
-             10 LAST-ENROLLED-DAY      PIC 9(2).
+          COPY STUDENR REPLACING LEADING ==PREFIX== BY ==IN==.
           05 SEND-NOTICE               PIC X(1).
 
        FD REMINDER-NOTICES.
        01 OUT-REMINDER-REC.
-          05 OUT-STUDENT-ID             PIC X(9).
-          05 OUT-STUDENT-NAME.
-             10 OUT-FIRST-NAME          PIC X(15).
-             10 OUT-MIDDLE-INIT         PIC X(1).
-             10 OUT-LAST-NAME           PIC X(15).
-          05 OUT-MAILING-ADDRESS.
-             10 OUT-ADDRESS1            PIC X(20).
-             10 OUT-ADDRESS1            PIC X(20).
-             10 OUT-CITY                PIC X(15).
-             10 OUT-STATE               PIC X(2).
-             10 OUT-ZIP                 PIC X(9).
-          05 OUT-DATE-LAST-ENROLLMENT.
-             10 LAST-ENROLLED-YEAR      PIC 9(4).
-             10 LAST-ENROLLED-MONTH     PIC 9(2).
-             10 LAST-ENROLLED-DAY       PIC 9(2).
+          COPY STUDID REPLACING LEADING ==PREFIX== BY ==OUT==.
+          COPY STUDADR REPLACING LEADING ==PREFIX== BY ==OUT==.
+          COPY STUDENR REPLACING LEADING ==PREFIX== BY ==OUT==.
+
+       FD NOTICE-LISTING.
+       01 LST-LINE                      PIC X(80).
+
+       FD EXCEPTION-LISTING.
+       01 EXC-LINE                      PIC X(80).
+
+       FD RUN-COUNT-FILE.
+       01 OUT-RUNCNT-REC.
+          COPY RUNCNT.
+
+       FD CHECKPOINT-FILE.
+       01 CKP-REC.
+          05 CKP-LAST-SEQ-NO            PIC 9(7).
+          05 CKP-NOTICE-COUNT           PIC 9(5).
+          05 CKP-EXCEPTION-COUNT        PIC 9(5).
+
+       FD RUN-CONTROL-FILE.
+       01 RUNCTL-REC.
+          COPY RUNCTL.
+
+       SD SORT-WORK-FILE.
+       01 SRT-STUDENT-REC.
+          05 SRT-STUDENT-ID             PIC X(9).
+          05 SRT-STUDENT-NAME.
+             10 SRT-FIRST-NAME          PIC X(15).
+             10 SRT-MIDDLE-INIT         PIC X(1).
+             10 SRT-LAST-NAME           PIC X(15).
+          05 SRT-DATE-OF-BIRTH.
+             10 SRT-DOB-YEAR            PIC 9(4).
+             10 SRT-DOB-MONTH           PIC 9(2).
+             10 SRT-DOB-DAY             PIC 9(2).
+          05 SRT-MAILING-ADDRESS.
+             10 SRT-ADDRESS-LINE-1      PIC X(20).
+             10 SRT-ADDRESS-LINE-2      PIC X(20).
+             10 SRT-CITY                PIC X(15).
+             10 SRT-STATE               PIC X(2).
+             10 SRT-ZIP                 PIC X(9).
+          05 SRT-ACADEMIC-PROGRAM       PIC X(20).
+          05 SRT-ACADEMIC-LEVEL         PIC X(20).
+          05 SRT-CLASS                  PIC X(10).
+          05 SRT-CREDITS-COMPLETED      PIC X(10).
+          05 SRT-DATE-LAST-ENROLLMENT.
+             10 SRT-LAST-ENROLLED-YEAR  PIC 9(4).
+             10 SRT-LAST-ENROLLED-MONTH PIC 9(2).
+             10 SRT-LAST-ENROLLED-DAY   PIC 9(2).
+          05 SRT-SEND-NOTICE            PIC X(1).
 
        WORKING-STORAGE SECTION.
        01 WS-WORK-AREAS.
           05 MORE-RECORDS              PIC X(1) VALUE "Y".
+          05 WS-NOTICE-COUNT           PIC 9(5) VALUE ZERO.
+          05 WS-REGISTRATION-FILE-STATUS PIC XX.
+          05 WS-EXCEPTION-COUNT        PIC 9(5) VALUE ZERO.
+          05 WS-VALID-RECORD           PIC X(1).
+          05 WS-EXCEPTION-REASON       PIC X(40).
+          05 WS-CHECKPOINT-SEQ         PIC 9(7) VALUE ZERO.
+          05 WS-RETURN-SEQ-NO          PIC 9(7) VALUE ZERO.
+          05 WS-CHECKPOINT-COUNTER     PIC 9(5) VALUE ZERO.
+          05 WS-RESTARTING             PIC X(1) VALUE "N".
+          05 WS-TERM-LENGTH-MONTHS     PIC 9(2) VALUE 4.
+          05 WS-ELAPSED-MONTHS         PIC S9(4) VALUE ZERO.
+          05 WS-ELAPSED-TERMS          PIC S9(4) VALUE ZERO.
+          05 WS-RUN-CONTROL-FOUND      PIC X(1) VALUE "N".
+          05 WS-INPUT-COUNT            PIC 9(7) VALUE ZERO.
+          05 WS-RUNCOUNT-FILE-STATUS   PIC XX.
+
+       01 WS-CURRENT-DATE.
+          05 WS-CD-YEAR                PIC 9(4).
+          05 WS-CD-MONTH               PIC 9(2).
+          05 WS-CD-DAY                 PIC 9(2).
+          05 FILLER                    PIC X(10).
+
+       01 WS-HEADING-LINE-1.
+          05 FILLER                    PIC X(40) VALUE
+             "STUDENT RENEWAL REMINDER NOTICE LISTING".
+          05 FILLER                    PIC X(10) VALUE "RUN DATE:".
+          05 WS-H-RUN-MONTH            PIC 99.
+          05 FILLER                    PIC X(1)  VALUE "/".
+          05 WS-H-RUN-DAY              PIC 99.
+          05 FILLER                    PIC X(1)  VALUE "/".
+          05 WS-H-RUN-YEAR             PIC 9999.
+
+       01 WS-HEADING-LINE-2.
+          05 FILLER                    PIC X(6)  VALUE "LINE".
+          05 FILLER                    PIC X(4)  VALUE SPACES.
+          05 FILLER                    PIC X(9)  VALUE "STUDENT".
+          05 FILLER                    PIC X(3)  VALUE SPACES.
+          05 FILLER                    PIC X(30) VALUE "NAME".
+
+       01 WS-DETAIL-LINE.
+          05 WS-D-LINE-NO              PIC ZZZZ9.
+          05 FILLER                    PIC X(5)  VALUE SPACES.
+          05 WS-D-STUDENT-ID           PIC X(9).
+          05 FILLER                    PIC X(3)  VALUE SPACES.
+          05 WS-D-STUDENT-NAME         PIC X(31).
+
+       01 WS-TRAILER-LINE.
+          05 FILLER                    PIC X(25) VALUE
+             "TOTAL NOTICES GENERATED:".
+          05 FILLER                    PIC X(1)  VALUE SPACES.
+          05 WS-T-NOTICE-COUNT         PIC ZZZZ9.
+
+       01 WS-EXCEPTION-LINE.
+          05 WS-E-STUDENT-ID           PIC X(9).
+          05 FILLER                    PIC X(3)  VALUE SPACES.
+          05 WS-E-REASON               PIC X(40).
+
+       01 WS-EXCEPTION-TRAILER.
+          05 FILLER                    PIC X(27) VALUE
+             "TOTAL EXCEPTIONS REJECTED:".
+          05 FILLER                    PIC X(1)  VALUE SPACES.
+          05 WS-E-EXCEPTION-COUNT      PIC ZZZZ9.
 
        PROCEDURE DIVISION.
       *>  100-main-module- controls opening and closing files and
       *>  direction of the program logic; returns control to the
-      *>  operating system.
+      *>  operating system.  The extract is sorted by date of last
+      *>  enrollment (oldest first) before reminder notices are
+      *>  written, so the most lapsed students come out first.
        100-MAIN-MODULE.
-           OPEN INPUT REGISTRATION-MASTER
-                OUTPUT REMINDER-NOTICES
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           PERFORM 101-READ-RUN-CONTROL
+           MOVE WS-CD-MONTH TO WS-H-RUN-MONTH
+           MOVE WS-CD-DAY   TO WS-H-RUN-DAY
+           MOVE WS-CD-YEAR  TO WS-H-RUN-YEAR
+
+           PERFORM 105-READ-CHECKPOINT
+
+           IF WS-RESTARTING = "Y"
+               OPEN EXTEND REMINDER-NOTICES
+                           NOTICE-LISTING
+                           EXCEPTION-LISTING
+           ELSE
+               OPEN OUTPUT REMINDER-NOTICES
+                           NOTICE-LISTING
+                           EXCEPTION-LISTING
 
+               WRITE LST-LINE FROM WS-HEADING-LINE-1
+               WRITE LST-LINE FROM WS-HEADING-LINE-2
+           END-IF
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-DATE-LAST-ENROLLMENT
+               INPUT PROCEDURE IS 150-RELEASE-STUDENTS
+               OUTPUT PROCEDURE IS 160-RETURN-STUDENTS
+
+           MOVE WS-NOTICE-COUNT TO WS-T-NOTICE-COUNT
+           WRITE LST-LINE FROM WS-TRAILER-LINE
+
+           MOVE WS-EXCEPTION-COUNT TO WS-E-EXCEPTION-COUNT
+           WRITE EXC-LINE FROM WS-EXCEPTION-TRAILER
+
+           CLOSE REMINDER-NOTICES
+                 NOTICE-LISTING
+                 EXCEPTION-LISTING
+
+           PERFORM 106-CLEAR-CHECKPOINT
+           PERFORM 107-WRITE-RUN-COUNT
+           STOP RUN.
+
+      *>  101-read-run-control - reads the shared run-control parameter
+      *>  file for this run's as-of date and term length, so a prior
+      *>  date's batch can be reprocessed for corrections without
+      *>  touching the source. Falls back to today's system date and
+      *>  the standing four-month term length when the file is absent
+      *>  or empty.
+       101-READ-RUN-CONTROL.
+           MOVE "N" TO WS-RUN-CONTROL-FOUND
+           OPEN INPUT RUN-CONTROL-FILE
+           READ RUN-CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE "Y" TO WS-RUN-CONTROL-FOUND
+           END-READ
+           CLOSE RUN-CONTROL-FILE
+
+           IF WS-RUN-CONTROL-FOUND = "Y"
+               MOVE RUNCTL-RUN-DATE TO WS-CURRENT-DATE
+               IF RUNCTL-TERM-LENGTH-MONTHS IS NUMERIC
+                       AND RUNCTL-TERM-LENGTH-MONTHS > ZERO
+                   MOVE RUNCTL-TERM-LENGTH-MONTHS
+                       TO WS-TERM-LENGTH-MONTHS
+               END-IF
+           END-IF.
+
+      *>  105-read-checkpoint - looks for a checkpoint left by a
+      *>  prior run that abended mid-file. An empty checkpoint means
+      *>  this is a normal, full-file run. A genuine restart also
+      *>  re-seeds the notice and exception counts from the abended
+      *>  run, since REMINDER-NOTICES, NOTICE-LISTING, and
+      *>  EXCEPTION-LISTING are all re-opened EXTEND and appended to,
+      *>  not rebuilt from scratch.
+       105-READ-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-SEQ
+           MOVE "N" TO WS-RESTARTING
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CKP-LAST-SEQ-NO NOT = ZERO
+                       MOVE CKP-LAST-SEQ-NO TO WS-CHECKPOINT-SEQ
+                       MOVE "Y" TO WS-RESTARTING
+                       MOVE CKP-NOTICE-COUNT TO WS-NOTICE-COUNT
+                       MOVE CKP-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                   END-IF
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+      *>  106-clear-checkpoint - resets the checkpoint file once the
+      *>  extract has completed normally, so the next run starts
+      *>  from the beginning of REGISTRATION-MASTER again.
+       106-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *>  107-write-run-count - appends this run's input and output
+      *>  record counts to the shared run-count history file, so a
+      *>  later reconciliation run can compare this run's volume
+      *>  against the last one and flag an unexplained drop.
+       107-WRITE-RUN-COUNT.
+           MOVE "WatersTA2" TO RUNCNT-PROGRAM-ID
+           MOVE WS-CURRENT-DATE TO RUNCNT-RUN-DATE
+           MOVE WS-INPUT-COUNT TO RUNCNT-RECORDS-IN
+           MOVE WS-NOTICE-COUNT TO RUNCNT-RECORDS-OUT
+           OPEN EXTEND RUN-COUNT-FILE
+           IF WS-RUNCOUNT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT RUN-COUNT-FILE
+           END-IF
+           WRITE OUT-RUNCNT-REC
+           CLOSE RUN-COUNT-FILE.
+
+      *>  150-release-students - reads REGISTRATION-MASTER once and
+      *>  releases every record to the sort work file. This always
+      *>  runs start-to-finish, restart or not: the sort has to see
+      *>  every record to put them back in date-of-last-enrollment
+      *>  order, and 160-RETURN-STUDENTS is what actually skips the
+      *>  work a restart has already done.
+       150-RELEASE-STUDENTS.
+           OPEN INPUT REGISTRATION-MASTER
+           IF WS-REGISTRATION-FILE-STATUS NOT = "00"
+               DISPLAY "WATERSTA2: UNABLE TO OPEN REGISTRATION-MASTER, "
+                   "FILE STATUS " WS-REGISTRATION-FILE-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL MORE-RECORDS = "N"
-               READ REGISTRATION-MASTER
+               READ REGISTRATION-MASTER NEXT RECORD
                    AT END
-                        MOVE "N" TO MORE-RECORDS
+                       MOVE "N" TO MORE-RECORDS
                    NOT AT END
-                       PERFORM 200-PROCESS-RENEWAL
+                       RELEASE SRT-STUDENT-REC FROM IN-STUDENT-REC
+                       ADD 1 TO WS-INPUT-COUNT
                END-READ
            END-PERFORM
-               CLOSE REGISTRATION-MASTER
-                     REMINDER-NOTICES
-           STOP RUN.
+           CLOSE REGISTRATION-MASTER.
+
+      *>  160-return-students - takes each record back off the sort
+      *>  work file in date-of-last-enrollment order and performs the
+      *>  renewal processing, numbering each record with its position
+      *>  in that returned order. On a restarted run, records at or
+      *>  before the checkpointed position were already processed by
+      *>  the run that abended, so they are counted past without
+      *>  being reprocessed. The checkpoint itself is re-written here,
+      *>  not in the release pass, since this is where the real work
+      *>  - and the real risk of an abend - happens.
+       160-RETURN-STUDENTS.
+           MOVE "Y" TO MORE-RECORDS
+           PERFORM UNTIL MORE-RECORDS = "N"
+               RETURN SORT-WORK-FILE INTO IN-STUDENT-REC
+                   AT END
+                       MOVE "N" TO MORE-RECORDS
+                   NOT AT END
+                       ADD 1 TO WS-RETURN-SEQ-NO
+                       IF WS-RETURN-SEQ-NO > WS-CHECKPOINT-SEQ
+                           PERFORM 200-PROCESS-RENEWAL
+                           ADD 1 TO WS-CHECKPOINT-COUNTER
+                           IF WS-CHECKPOINT-COUNTER >= 100
+                               PERFORM 165-WRITE-CHECKPOINT
+                               MOVE ZERO TO WS-CHECKPOINT-COUNTER
+                           END-IF
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+      *>  165-write-checkpoint - records the sequence number of the
+      *>  last sorted record fully processed, along with the notice
+      *>  and exception counts run up to that point, so a rerun after
+      *>  an abend can resume just past it - with its line numbers and
+      *>  trailer totals picking up where the abended run left off -
+      *>  instead of re-mailing notices that already went out.
+       165-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RETURN-SEQ-NO TO CKP-LAST-SEQ-NO
+           MOVE WS-NOTICE-COUNT TO CKP-NOTICE-COUNT
+           MOVE WS-EXCEPTION-COUNT TO CKP-EXCEPTION-COUNT
+           WRITE CKP-REC
+           CLOSE CHECKPOINT-FILE.
 
-      *>  200-process-renewal - performed from 100-main-module
-      *>  checks the value of the field send-notice and when it is "Y"
-      *>  moves that license record to renewal and writes the record.
+      *>  200-process-renewal - performed from 160-return-students.
+      *>  Bad records are diverted to the exception listing; good
+      *>  records with send-notice = "Y" get a reminder notice.
        200-PROCESS-RENEWAL.
-           IF SEND-NOTICE = "Y"
-               MOVE IN-STUDENT-ID TO OUT-STUDENT-ID
-               MOVE IN-STUDENT-NAME TO OUT-STUDENT-NAME
-               MOVE IN-MAILING-ADDRESS TO OUT-MAILING-ADDRESS
-               MOVE IN-DATE-LAST-ENROLLMENT TO OUT-DATE-LAST-ENROLLMENT
-               WRITE OUT-REMINDER-REC
+           PERFORM 210-VALIDATE-STUDENT
+           IF WS-VALID-RECORD = "N"
+               PERFORM 220-WRITE-EXCEPTION
+           ELSE
+               PERFORM 215-COMPUTE-SEND-NOTICE
+               IF SEND-NOTICE = "Y"
+                   MOVE IN-STUDENT-ID TO OUT-STUDENT-ID
+                   MOVE IN-STUDENT-NAME TO OUT-STUDENT-NAME
+                   MOVE IN-MAILING-ADDRESS TO OUT-MAILING-ADDRESS
+                   MOVE IN-DATE-LAST-ENROLLMENT
+                       TO OUT-DATE-LAST-ENROLLMENT
+                   WRITE OUT-REMINDER-REC
+                   ADD 1 TO WS-NOTICE-COUNT
+                   MOVE WS-NOTICE-COUNT TO WS-D-LINE-NO
+                   MOVE IN-STUDENT-ID TO WS-D-STUDENT-ID
+                   STRING IN-FIRST-NAME DELIMITED BY SPACE
+                          " " DELIMITED BY SIZE
+                          IN-LAST-NAME DELIMITED BY SPACE
+                          INTO WS-D-STUDENT-NAME
+                   WRITE LST-LINE FROM WS-DETAIL-LINE
+               END-IF
            END-IF.
+
+      *>  210-validate-student - basic data-entry edits. A blank
+      *>  student ID, a blank name, or an implausible date of birth
+      *>  marks the record invalid with a reason code instead of
+      *>  letting it flow through to a mailed notice.
+       210-VALIDATE-STUDENT.
+           MOVE "Y" TO WS-VALID-RECORD
+           MOVE SPACES TO WS-EXCEPTION-REASON
+
+           IF IN-STUDENT-ID = SPACES OR LOW-VALUES
+               MOVE "N" TO WS-VALID-RECORD
+               MOVE "BLANK STUDENT ID" TO WS-EXCEPTION-REASON
+           ELSE
+               IF IN-FIRST-NAME = SPACES AND IN-LAST-NAME = SPACES
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "BLANK STUDENT NAME" TO WS-EXCEPTION-REASON
+               ELSE
+                   IF DOB-MONTH IS NOT NUMERIC
+                      OR DOB-DAY   IS NOT NUMERIC
+                      OR DOB-YEAR  IS NOT NUMERIC
+                       MOVE "N" TO WS-VALID-RECORD
+                       MOVE "INVALID DATE OF BIRTH"
+                           TO WS-EXCEPTION-REASON
+                   ELSE
+                       IF DOB-MONTH < 1 OR DOB-MONTH > 12
+                          OR DOB-DAY < 1 OR DOB-DAY > 31
+                          OR DOB-YEAR < 1900 OR DOB-YEAR > 2100
+                           MOVE "N" TO WS-VALID-RECORD
+                           MOVE "INVALID DATE OF BIRTH"
+                               TO WS-EXCEPTION-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *>  215-compute-send-notice - derives SEND-NOTICE from how many
+      *>  terms have elapsed since IN-DATE-LAST-ENROLLMENT, instead
+      *>  of trusting whatever value arrived on the incoming record.
+       215-COMPUTE-SEND-NOTICE.
+           COMPUTE WS-ELAPSED-MONTHS =
+               (WS-CD-YEAR - IN-LAST-ENROLLED-YEAR) * 12
+               + (WS-CD-MONTH - IN-LAST-ENROLLED-MONTH)
+           IF WS-ELAPSED-MONTHS < 0
+               MOVE 0 TO WS-ELAPSED-MONTHS
+           END-IF
+           DIVIDE WS-ELAPSED-MONTHS BY WS-TERM-LENGTH-MONTHS
+               GIVING WS-ELAPSED-TERMS
+           IF WS-ELAPSED-TERMS >= 2
+               MOVE "Y" TO SEND-NOTICE
+           ELSE
+               MOVE "N" TO SEND-NOTICE
+           END-IF.
+
+      *>  220-write-exception - logs a rejected record to the
+      *>  exception listing with its reason code.
+       220-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE IN-STUDENT-ID TO WS-E-STUDENT-ID
+           MOVE WS-EXCEPTION-REASON TO WS-E-REASON
+           WRITE EXC-LINE FROM WS-EXCEPTION-LINE.
        END PROGRAM WatersTA2.
