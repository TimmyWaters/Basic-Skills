@@ -4,15 +4,96 @@
 *> Troy University
 *> CS 3320: Business Systems Programming
 *> Purpose: This program calculates the required down-payment
-*> for a mortage.
+*> for a mortgage and, given a loan term and interest rate,
+*> produces a month-by-month amortization schedule.
+*>
+*> Modification History:
+*>   2026-08-08  Added loan term and annual interest rate entry and
+*>               a month-by-month amortization schedule (payment,
+*>               interest portion, principal portion, remaining
+*>               balance), since the down payment alone does not
+*>               tell a buyer what they are committing to pay.
+*>   2026-08-08  The $500,000 house-price ceiling and the
+*>               $60,000/$90,000 down-payment brackets are now
+*>               pulled from a loan-program table (FHA, CONVENTIONAL,
+*>               VA) by a program code entered at the start of the
+*>               run, instead of being the same hardcoded limits for
+*>               every loan.
+*>   2026-08-08  Each down-payment calculation is now appended to a
+*>               loan-worksheet file (borrower amount, house amount,
+*>               computed down payment, date run) so a completed
+*>               calculation can be pulled back up to answer a
+*>               borrower's question instead of scrolling off the
+*>               screen.
+*>   2026-08-08  The monthly principal-and-interest payment computed
+*>               in 260-compute-monthly-payment (added for the
+*>               amortization schedule) is now also displayed as its
+*>               own summary line alongside the down payment, since
+*>               that is the number borrowers actually ask for.
+*>   2026-08-08  Now reads a shared run-control file at startup so the
+*>               worksheet line can carry a prior date's batch date
+*>               when reprocessing corrections, instead of always
+*>               stamping today's system date.
+*>   2026-08-08  Each month-by-month amortization schedule line is now
+*>               also appended to the loan-worksheet file alongside
+*>               the down-payment summary line, instead of only ever
+*>               being DISPLAYed, so the schedule survives past the
+*>               end of the session.
+*>   2026-08-08  The entered loan term is now range-checked before it
+*>               feeds 260-COMPUTE-MONTHLY-PAYMENT - an un-validated
+*>               term of 84 years or more overflowed WS-NUM-PAYMENTS
+*>               (PIC 9(3)) and silently produced a wrong payment and
+*>               schedule.
 *>****************************************************************
 IDENTIFICATION DIVISION.
 PROGRAM-ID. WatersTA6.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LOAN-WORKSHEET
+        ASSIGN TO "WatersTA6.WRK"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-WORKSHEET-FILE-STATUS.
+
+    SELECT RUN-CONTROL-FILE
+        ASSIGN TO "RUNCTL.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
+FD LOAN-WORKSHEET.
+01 OUT-WORKSHEET-LINE    PIC X(80).
+
+FD RUN-CONTROL-FILE.
+01 RUNCTL-REC.
+    COPY RUNCTL.
+
 WORKING-STORAGE SECTION.
 01 WS-WORK-AREAS.
     05 MORE-RECORDS              PIC X(1) VALUE "Y".
+    05 WS-MONTH-NO                PIC 9(3).
+    05 WS-WORKSHEET-FILE-STATUS   PIC XX.
+    05 WS-RUN-CONTROL-FOUND       PIC X(1) VALUE "N".
+
+01 WS-RUN-DATE.
+    05 WS-RUN-YEAR   PIC 9(4).
+    05 WS-RUN-MONTH  PIC 9(2).
+    05 WS-RUN-DAY    PIC 9(2).
+    05 FILLER        PIC X(10).
+
+01 WS-WORKSHEET-LINE.
+    05 WS-W-BORROW-AMT    PIC Z(9)9.
+    05 FILLER             PIC X(3)  VALUE SPACES.
+    05 WS-W-HOUSE-AMT     PIC Z(9)9.
+    05 FILLER             PIC X(3)  VALUE SPACES.
+    05 WS-W-BORROW-PAY    PIC Z(9)9.
+    05 FILLER             PIC X(3)  VALUE SPACES.
+    05 WS-W-RUN-MONTH     PIC 99.
+    05 FILLER             PIC X(1)  VALUE "/".
+    05 WS-W-RUN-DAY       PIC 99.
+    05 FILLER             PIC X(1)  VALUE "/".
+    05 WS-W-RUN-YEAR      PIC 9999.
 
 01 AMOUNTS.
     05 BORROW-AMT       PIC 9(10).
@@ -31,15 +112,77 @@ WORKING-STORAGE SECTION.
     05 OUT-HOLD-AMT-MORE         PIC Z(10).
     05 OUT-HOLD-AMT-LAST         PIC Z(10).
 
+*> Loan-program threshold table. A supervisor updates the MOVE
+*> statements in 050-LOAD-LOAN-PROGRAM-TABLE to add a loan program
+*> or change its limits without touching the down-payment logic.
+01 WS-LOAN-PROGRAM-TABLE.
+    05 WS-LP-ENTRY OCCURS 3 TIMES INDEXED BY PROG-IDX.
+        10 WS-LP-CODE            PIC X(4).
+        10 WS-LP-HOUSE-CEILING   PIC 9(10).
+        10 WS-LP-BRACKET-1-LIMIT PIC 9(10).
+        10 WS-LP-BRACKET-1-RATE  PIC V999.
+        10 WS-LP-BRACKET-2-LIMIT PIC 9(10).
+        10 WS-LP-BRACKET-2-RATE  PIC V999.
+        10 WS-LP-BRACKET-3-RATE  PIC V999.
+
+01 WS-LOAN-PROGRAM-CODE       PIC X(4).
+01 WS-LP-BRACKET-2-WIDTH      PIC 9(10).
+
+01 WS-LOAN-TERMS.
+    05 WS-TERM-YEARS          PIC 9(2).
+    05 WS-ANNUAL-RATE         PIC 9(2)V9(3).
+    05 WS-MONTHLY-RATE        PIC 9(1)V9(6).
+    05 WS-NUM-PAYMENTS        PIC 9(3).
+    05 WS-COMPOUND-FACTOR     PIC 9(4)V9(6).
+    05 WS-MONTHLY-PAYMENT     PIC 9(7)V99.
+    05 WS-BALANCE             PIC 9(10)V99.
+    05 WS-INTEREST-PORTION    PIC 9(7)V99.
+    05 WS-PRINCIPAL-PORTION   PIC 9(7)V99.
+    05 OUT-MONTHLY-PAYMENT    PIC $(6)9.99.
+
+01 WS-SCHEDULE-HEADING.
+    05 FILLER   PIC X(5)  VALUE "MONTH".
+    05 FILLER   PIC X(3)  VALUE SPACES.
+    05 FILLER   PIC X(7)  VALUE "PAYMENT".
+    05 FILLER   PIC X(3)  VALUE SPACES.
+    05 FILLER   PIC X(8)  VALUE "INTEREST".
+    05 FILLER   PIC X(3)  VALUE SPACES.
+    05 FILLER   PIC X(9)  VALUE "PRINCIPAL".
+    05 FILLER   PIC X(3)  VALUE SPACES.
+    05 FILLER   PIC X(7)  VALUE "BALANCE".
+
+01 WS-SCHEDULE-LINE.
+    05 WS-S-MONTH-NO       PIC ZZ9.
+    05 FILLER              PIC X(5)  VALUE SPACES.
+    05 WS-S-PAYMENT        PIC Z(5)9.99.
+    05 FILLER              PIC X(2)  VALUE SPACES.
+    05 WS-S-INTEREST       PIC Z(5)9.99.
+    05 FILLER              PIC X(2)  VALUE SPACES.
+    05 WS-S-PRINCIPAL      PIC Z(5)9.99.
+    05 FILLER              PIC X(2)  VALUE SPACES.
+    05 WS-S-BALANCE        PIC Z(6)9.99.
+
 PROCEDURE DIVISION.
 100-MAIN-PROCEDURE.
+    PERFORM 050-LOAD-LOAN-PROGRAM-TABLE
+    PERFORM 055-READ-RUN-CONTROL
+
+    OPEN EXTEND LOAN-WORKSHEET
+    IF WS-WORKSHEET-FILE-STATUS NOT = "00"
+        OPEN OUTPUT LOAN-WORKSHEET
+    END-IF
+
     PERFORM UNTIL MORE-RECORDS = "N" OR "n"
+        DISPLAY "ENTER LOAN PROGRAM (FHA, CONV, VA):"
+        ACCEPT WS-LOAN-PROGRAM-CODE
+        PERFORM 060-LOOKUP-LOAN-PROGRAM
+
         DISPLAY "ENTER AMOUNT TO BORROW:"
         ACCEPT BORROW-AMT
         DISPLAY "ENTER AMOUNT OF HOUSE:"
         ACCEPT HOUSE-AMT
 
-        IF HOUSE-AMT > 500000
+        IF HOUSE-AMT > WS-LP-HOUSE-CEILING (PROG-IDX)
             DISPLAY "THE PRICE OF THE HOUSE IS TOO HIGH"
         ELSE
             DISPLAY "THE PRICE OF THE HOUSE IS OK!"
@@ -50,6 +193,19 @@ PROCEDURE DIVISION.
                 MOVE BORROW-PAY TO OUT-BORROW-PAY
                 DISPLAY "THE DOWN PAYMENT AMOUNT IS:"
                 DISPLAY OUT-BORROW-PAY
+                PERFORM 210-WRITE-WORKSHEET-LINE
+                PERFORM 250-GET-LOAN-TERMS
+                IF WS-TERM-YEARS IS NOT NUMERIC
+                        OR WS-TERM-YEARS < 1
+                        OR WS-TERM-YEARS > 83
+                    DISPLAY "LOAN TERM MUST BE BETWEEN 1 AND 83 YEARS"
+                ELSE
+                    PERFORM 260-COMPUTE-MONTHLY-PAYMENT
+                    MOVE WS-MONTHLY-PAYMENT TO OUT-MONTHLY-PAYMENT
+                    DISPLAY "THE MONTHLY P&I PAYMENT IS:"
+                    DISPLAY OUT-MONTHLY-PAYMENT
+                    PERFORM 270-PRINT-SCHEDULE
+                END-IF
             ELSE
                 DISPLAY "THE AMOUNT TO BORROW IS NOT OK!"
             END-IF
@@ -58,29 +214,171 @@ PROCEDURE DIVISION.
         DISPLAY "IS THERE MORE DATA? (Y/N)"
         ACCEPT MORE-RECORDS
     END-PERFORM
+    CLOSE LOAN-WORKSHEET
     STOP RUN.
 
 
+*> 200-down-payment - applies the looked-up loan program's
+*> down-payment brackets instead of a single hardcoded schedule, so
+*> the same logic serves FHA, conventional, and VA limits.
 200-DOWN-PAYMENT.
-    IF BORROW-AMT <= 60000
-        MULTIPLY BORROW-AMT BY .1 GIVING BORROW-PAY
+    COMPUTE WS-LP-BRACKET-2-WIDTH =
+        WS-LP-BRACKET-2-LIMIT (PROG-IDX) - WS-LP-BRACKET-1-LIMIT (PROG-IDX)
+
+    IF BORROW-AMT <= WS-LP-BRACKET-1-LIMIT (PROG-IDX)
+        MULTIPLY BORROW-AMT BY WS-LP-BRACKET-1-RATE (PROG-IDX)
+            GIVING BORROW-PAY
         DISPLAY BORROW-PAY
     ELSE
-        IF BORROW-AMT > 60000
-            SUBTRACT 60000 FROM BORROW-AMT GIVING HOLD-AMT-60
-            MULTIPLY 60000 BY .1 GIVING BORROW-PAY
+        SUBTRACT WS-LP-BRACKET-1-LIMIT (PROG-IDX) FROM BORROW-AMT
+            GIVING HOLD-AMT-60
+        MULTIPLY WS-LP-BRACKET-1-LIMIT (PROG-IDX)
+            BY WS-LP-BRACKET-1-RATE (PROG-IDX) GIVING BORROW-PAY
 
-            IF HOLD-AMT-60 <= 30000
-                MULTIPLY HOLD-AMT-60 BY .075 GIVING HOLD-AMT-30
-                ADD HOLD-AMT-30 TO BORROW-PAY
-            ELSE
-                SUBTRACT 30000 FROM HOLD-AMT-60 GIVING HOLD-AMT-MORE
-                MULTIPLY 30000 BY .075 GIVING HOLD-AMT-30
-                ADD HOLD-AMT-30 TO BORROW-PAY
-                MULTIPLY HOLD-AMT-MORE BY .05 GIVING HOLD-AMT-LAST
-                ADD HOLD-AMT-LAST TO BORROW-PAY
-            END-IF
+        IF HOLD-AMT-60 <= WS-LP-BRACKET-2-WIDTH
+            MULTIPLY HOLD-AMT-60 BY WS-LP-BRACKET-2-RATE (PROG-IDX)
+                GIVING HOLD-AMT-30
+            ADD HOLD-AMT-30 TO BORROW-PAY
+        ELSE
+            SUBTRACT WS-LP-BRACKET-2-WIDTH FROM HOLD-AMT-60
+                GIVING HOLD-AMT-MORE
+            MULTIPLY WS-LP-BRACKET-2-WIDTH
+                BY WS-LP-BRACKET-2-RATE (PROG-IDX) GIVING HOLD-AMT-30
+            ADD HOLD-AMT-30 TO BORROW-PAY
+            MULTIPLY HOLD-AMT-MORE BY WS-LP-BRACKET-3-RATE (PROG-IDX)
+                GIVING HOLD-AMT-LAST
+            ADD HOLD-AMT-LAST TO BORROW-PAY
         END-IF
     END-IF.
 
+*> 050-load-loan-program-table - loads each loan program's house
+*> price ceiling and down-payment brackets.
+050-LOAD-LOAN-PROGRAM-TABLE.
+    MOVE "FHA"      TO WS-LP-CODE            (1)
+    MOVE 500000     TO WS-LP-HOUSE-CEILING   (1)
+    MOVE 60000      TO WS-LP-BRACKET-1-LIMIT (1)
+    MOVE .100       TO WS-LP-BRACKET-1-RATE  (1)
+    MOVE 90000      TO WS-LP-BRACKET-2-LIMIT (1)
+    MOVE .075       TO WS-LP-BRACKET-2-RATE  (1)
+    MOVE .050       TO WS-LP-BRACKET-3-RATE  (1)
+
+    MOVE "CONV"     TO WS-LP-CODE            (2)
+    MOVE 750000     TO WS-LP-HOUSE-CEILING   (2)
+    MOVE 80000      TO WS-LP-BRACKET-1-LIMIT (2)
+    MOVE .100       TO WS-LP-BRACKET-1-RATE  (2)
+    MOVE 120000     TO WS-LP-BRACKET-2-LIMIT (2)
+    MOVE .075       TO WS-LP-BRACKET-2-RATE  (2)
+    MOVE .050       TO WS-LP-BRACKET-3-RATE  (2)
+
+    MOVE "VA"       TO WS-LP-CODE            (3)
+    MOVE 600000     TO WS-LP-HOUSE-CEILING   (3)
+    MOVE 50000      TO WS-LP-BRACKET-1-LIMIT (3)
+    MOVE .050       TO WS-LP-BRACKET-1-RATE  (3)
+    MOVE 80000      TO WS-LP-BRACKET-2-LIMIT (3)
+    MOVE .030       TO WS-LP-BRACKET-2-RATE  (3)
+    MOVE .020       TO WS-LP-BRACKET-3-RATE  (3).
+
+*> 055-read-run-control - reads the shared run-control parameter file
+*> for this run's as-of date, so the worksheet file can carry a prior
+*> date's batch date when reprocessing corrections, instead of always
+*> stamping today's system date. Falls back to the system date when
+*> the file is absent or empty.
+055-READ-RUN-CONTROL.
+    MOVE "N" TO WS-RUN-CONTROL-FOUND
+    OPEN INPUT RUN-CONTROL-FILE
+    READ RUN-CONTROL-FILE
+        AT END
+            CONTINUE
+        NOT AT END
+            MOVE "Y" TO WS-RUN-CONTROL-FOUND
+    END-READ
+    CLOSE RUN-CONTROL-FILE.
+
+*> 060-lookup-loan-program - finds the entered loan program code in
+*> the table; PROG-IDX stays set for 200-down-payment to use. Falls
+*> back to FHA if the code entered was not on the table.
+060-LOOKUP-LOAN-PROGRAM.
+    SET PROG-IDX TO 1
+    SEARCH WS-LP-ENTRY
+        AT END
+            DISPLAY "LOAN PROGRAM NOT ON FILE - DEFAULTING TO FHA"
+            SET PROG-IDX TO 1
+        WHEN WS-LP-CODE (PROG-IDX) = WS-LOAN-PROGRAM-CODE
+            CONTINUE
+    END-SEARCH.
+
+*> 210-write-worksheet-line - appends this calculation to the
+*> loan-worksheet file so it is retained and auditable instead of
+*> only ever existing as a DISPLAY that scrolls off the screen.
+210-WRITE-WORKSHEET-LINE.
+    MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE
+    IF WS-RUN-CONTROL-FOUND = "Y"
+        MOVE RUNCTL-RUN-DATE TO WS-RUN-DATE
+    END-IF
+    MOVE BORROW-AMT TO WS-W-BORROW-AMT
+    MOVE HOUSE-AMT TO WS-W-HOUSE-AMT
+    MOVE BORROW-PAY TO WS-W-BORROW-PAY
+    MOVE WS-RUN-MONTH TO WS-W-RUN-MONTH
+    MOVE WS-RUN-DAY TO WS-W-RUN-DAY
+    MOVE WS-RUN-YEAR TO WS-W-RUN-YEAR
+    WRITE OUT-WORKSHEET-LINE FROM WS-WORKSHEET-LINE.
+
+*> 250-get-loan-terms - asks for the loan term and annual interest
+*> rate the amortization schedule is built from. The term is checked
+*> by the caller against WS-NUM-PAYMENTS' PIC 9(3) limit (83 years is
+*> the most that fits 83 * 12 = 996 monthly payments) before it feeds
+*> 260-COMPUTE-MONTHLY-PAYMENT, so an implausible term cannot silently
+*> overflow the payment count and produce a wrong schedule.
+250-GET-LOAN-TERMS.
+    DISPLAY "ENTER LOAN TERM IN YEARS:"
+    ACCEPT WS-TERM-YEARS
+    DISPLAY "ENTER ANNUAL INTEREST RATE (XX.XXX):"
+    ACCEPT WS-ANNUAL-RATE.
+
+*> 260-compute-monthly-payment - standard level-payment amortization
+*> formula: M = P * r * (1+r)**n / ((1+r)**n - 1), where r is the
+*> monthly rate and n is the number of monthly payments. (1+r)**n is
+*> built up by repeated multiplication rather than an exponentiation
+*> operator, to keep the result a plain decimal COMPUTE can round.
+260-COMPUTE-MONTHLY-PAYMENT.
+    COMPUTE WS-MONTHLY-RATE ROUNDED = WS-ANNUAL-RATE / 12 / 100
+    COMPUTE WS-NUM-PAYMENTS = WS-TERM-YEARS * 12
+
+    MOVE 1 TO WS-COMPOUND-FACTOR
+    PERFORM VARYING WS-MONTH-NO FROM 1 BY 1
+            UNTIL WS-MONTH-NO > WS-NUM-PAYMENTS
+        COMPUTE WS-COMPOUND-FACTOR ROUNDED =
+            WS-COMPOUND-FACTOR * (1 + WS-MONTHLY-RATE)
+    END-PERFORM
+
+    COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+        (BORROW-AMT * WS-MONTHLY-RATE * WS-COMPOUND-FACTOR) /
+        (WS-COMPOUND-FACTOR - 1).
+
+*> 270-print-schedule - walks the loan month by month, splitting
+*> each level payment into its interest and principal portions and
+*> showing the balance remaining after it is applied. Each line is
+*> also appended to the loan-worksheet file so the full schedule is
+*> retained alongside the down-payment summary, not just DISPLAYed.
+270-PRINT-SCHEDULE.
+    MOVE BORROW-AMT TO WS-BALANCE
+    DISPLAY " "
+    DISPLAY WS-SCHEDULE-HEADING
+    PERFORM VARYING WS-MONTH-NO FROM 1 BY 1
+            UNTIL WS-MONTH-NO > WS-NUM-PAYMENTS
+        COMPUTE WS-INTEREST-PORTION ROUNDED =
+            WS-BALANCE * WS-MONTHLY-RATE
+        COMPUTE WS-PRINCIPAL-PORTION =
+            WS-MONTHLY-PAYMENT - WS-INTEREST-PORTION
+        SUBTRACT WS-PRINCIPAL-PORTION FROM WS-BALANCE
+
+        MOVE WS-MONTH-NO TO WS-S-MONTH-NO
+        MOVE WS-MONTHLY-PAYMENT TO WS-S-PAYMENT
+        MOVE WS-INTEREST-PORTION TO WS-S-INTEREST
+        MOVE WS-PRINCIPAL-PORTION TO WS-S-PRINCIPAL
+        MOVE WS-BALANCE TO WS-S-BALANCE
+        DISPLAY WS-SCHEDULE-LINE
+        WRITE OUT-WORKSHEET-LINE FROM WS-SCHEDULE-LINE
+    END-PERFORM.
+
 END PROGRAM WatersTA6.
