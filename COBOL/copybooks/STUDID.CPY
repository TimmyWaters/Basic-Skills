@@ -0,0 +1,11 @@
+      *>*****************************************************************
+      *> Copybook: STUDID
+      *> Purpose: Student ID and name fields shared by every program
+      *> that reads or writes a student record. COPY this REPLACING
+      *> LEADING ==PREFIX== BY the caller's own field prefix (IN, OUT).
+      *>*****************************************************************
+          05 PREFIX-STUDENT-ID          PIC X(9).
+          05 PREFIX-STUDENT-NAME.
+             10 PREFIX-FIRST-NAME       PIC X(15).
+             10 PREFIX-MIDDLE-INIT      PIC X(1).
+             10 PREFIX-LAST-NAME        PIC X(15).
