@@ -0,0 +1,12 @@
+      *>*****************************************************************
+      *> Copybook: STUDADR
+      *> Purpose: Student mailing-address fields shared by every
+      *> program that reads or writes a student record. COPY this
+      *> REPLACING LEADING ==PREFIX== BY the caller's own field prefix.
+      *>*****************************************************************
+          05 PREFIX-MAILING-ADDRESS.
+             10 PREFIX-ADDRESS-LINE-1   PIC X(20).
+             10 PREFIX-ADDRESS-LINE-2   PIC X(20).
+             10 PREFIX-CITY             PIC X(15).
+             10 PREFIX-STATE            PIC X(2).
+             10 PREFIX-ZIP              PIC X(9).
