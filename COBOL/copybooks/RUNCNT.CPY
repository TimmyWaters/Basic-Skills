@@ -0,0 +1,14 @@
+      *>*****************************************************************
+      *> Copybook: RUNCNT
+      *> Purpose: One run's record-count summary (program, run date,
+      *> records in, records out), appended by every batch program to
+      *> a shared history file so a later reconciliation run can spot
+      *> an unexplained drop from one run to the next.
+      *>*****************************************************************
+          05 RUNCNT-PROGRAM-ID          PIC X(9).
+          05 RUNCNT-RUN-DATE.
+             10 RUNCNT-RUN-YEAR         PIC 9(4).
+             10 RUNCNT-RUN-MONTH        PIC 9(2).
+             10 RUNCNT-RUN-DAY          PIC 9(2).
+          05 RUNCNT-RECORDS-IN          PIC 9(7).
+          05 RUNCNT-RECORDS-OUT         PIC 9(7).
