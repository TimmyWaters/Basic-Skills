@@ -0,0 +1,10 @@
+      *>*****************************************************************
+      *> Copybook: STUDENR
+      *> Purpose: Date-of-last-enrollment field shared by every
+      *> program that reads or writes a student record. COPY this
+      *> REPLACING LEADING ==PREFIX== BY the caller's own field prefix.
+      *>*****************************************************************
+          05 PREFIX-DATE-LAST-ENROLLMENT.
+             10 PREFIX-LAST-ENROLLED-YEAR   PIC 9(4).
+             10 PREFIX-LAST-ENROLLED-MONTH  PIC 9(2).
+             10 PREFIX-LAST-ENROLLED-DAY    PIC 9(2).
