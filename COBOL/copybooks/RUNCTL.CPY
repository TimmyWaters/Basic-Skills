@@ -0,0 +1,17 @@
+      *>*****************************************************************
+      *> Copybook: RUNCTL
+      *> Purpose: Run-control parameter record read by the batch
+      *> programs at startup (run date, fiscal period, and a few
+      *> business-rule thresholds), so a prior date's batch can be
+      *> rerun for corrections, or a threshold changed, without
+      *> touching or recompiling any program's source.
+      *>*****************************************************************
+          05 RUNCTL-RUN-DATE.
+             10 RUNCTL-RUN-YEAR            PIC 9(4).
+             10 RUNCTL-RUN-MONTH           PIC 9(2).
+             10 RUNCTL-RUN-DAY             PIC 9(2).
+          05 RUNCTL-FISCAL-YEAR            PIC 9(4).
+          05 RUNCTL-FISCAL-PERIOD          PIC 9(2).
+          05 RUNCTL-ADEA-CUTOFF-AGE        PIC 9(3).
+          05 RUNCTL-TERM-LENGTH-MONTHS     PIC 9(2).
+          05 RUNCTL-THRESHOLD-TYPE         PIC X(10).
