@@ -3,25 +3,201 @@
 *> Date: June 3, 2018
 *> Troy University
 *> CS 3320: Business Systems Programming
-*> Purpose: This program accepts a salary input and calculates
-*> and displays income tax as 20 percent of the salary.
+*> Purpose: This program reads a payroll input file of employee
+*> gross pay amounts and produces a tax register report showing
+*> income tax withheld for each employee and a grand total.
+*>
+*> Modification History:
+*>   2026-08-08  Converted from interactive ACCEPT of one salary at
+*>               a time to a batch run driven by a payroll input
+*>               file, so the nightly payroll batch can process the
+*>               whole payroll unattended.
+*>   2026-08-08  Replaced the flat 20 percent rate with a graduated
+*>               tax-bracket table so withholding varies by income
+*>               band.
+*>   2026-08-08  Added a year-to-date withholding master keyed by
+*>               employee ID so cumulative tax withheld carries
+*>               forward between pay periods for W-2 prep.
 *>****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WatersTA1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-INPUT
+               ASSIGN TO 'PAYROLL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TAX-REGISTER
+               ASSIGN TO 'WatersTA1.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT YTD-MASTER
+               ASSIGN TO 'YTDMASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMPLOYEE-ID
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-INPUT.
+       01  IN-PAYROLL-REC.
+           05  IN-EMPLOYEE-ID          PIC X(9).
+           05  IN-GROSS-PAY            PIC 9(7)V99.
+
+       FD  TAX-REGISTER.
+       01  OUT-REGISTER-LINE           PIC X(80).
+
+       FD  YTD-MASTER.
+       01  YTD-REC.
+           05  YTD-EMPLOYEE-ID         PIC X(9).
+           05  YTD-WITHHOLDING         PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
-       01  SALARY       PICTURE 999999.
-       01  INCOME-TAX        PICTURE 99999.99.
-       01  MORE-DATA   PICTURE XXX VALUE "YES".
+       01  WS-WORK-AREAS.
+           05  MORE-RECORDS            PIC X(1) VALUE "Y".
+           05  WS-YTD-FILE-STATUS      PIC XX.
+           05  WS-YTD-RECORD-FOUND     PIC X(1).
+
+       01  SALARY                      PIC 9(7)V99.
+       01  INCOME-TAX                  PIC 9(7)V99.
+       01  WS-GRAND-TOTAL-TAX          PIC 9(9)V99 VALUE ZERO.
+
+*> Graduated withholding brackets. A supervisor updates the MOVE
+*> statements in 050-SET-TAX-BRACKETS to change an upper limit or a
+*> rate; BRACKET-UPPER-LIMIT of 9999999.99 marks the top open bracket.
+       01  WS-TAX-BRACKETS.
+           05  WS-BRACKET OCCURS 5 TIMES INDEXED BY BRACKET-IDX.
+               10  BRACKET-UPPER-LIMIT PIC 9(7)V99.
+               10  BRACKET-RATE        PIC V999.
+
+       01  WS-TAX-WORK.
+           05  WS-PREV-LIMIT           PIC 9(7)V99.
+           05  WS-TAXABLE-IN-BRACKET   PIC 9(7)V99.
+           05  WS-BRACKET-TAX          PIC 9(7)V99.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-EMPLOYEE-ID        PIC X(9).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-D-GROSS-PAY          PIC Z(6)9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-D-INCOME-TAX         PIC Z(6)9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(12) VALUE "GRAND TOTAL ".
+           05  FILLER                  PIC X(13) VALUE SPACES.
+           05  WS-T-INCOME-TAX         PIC Z(7)9.99.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                  PIC X(9)  VALUE "EMP ID".
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "GROSS PAY".
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "INCOME TAX".
+
        PROCEDURE DIVISION.
        100-MAIN.
-           PERFORM UNTIL MORE-DATA = "NO "
-               DISPLAY "ENTER SALARY AS AN INTEGER FIELD"
-               ACCEPT SALARY
-               MULTIPLY SALARY BY .20 GIVING INCOME-TAX
-               DISPLAY "THE INCOME TAX IS  ", INCOME-TAX
-               DISPLAY "IS THERE MORE DATA (YES/NO)?"
-               ACCEPT MORE-DATA
-          END-PERFORM
-          STOP RUN.
+           PERFORM 050-SET-TAX-BRACKETS
+
+           OPEN INPUT  PAYROLL-INPUT
+                OUTPUT TAX-REGISTER
+
+           OPEN I-O YTD-MASTER
+           IF WS-YTD-FILE-STATUS NOT = "00"
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF
+
+           WRITE OUT-REGISTER-LINE FROM WS-HEADING-LINE-1
+
+           PERFORM UNTIL MORE-RECORDS = "N"
+               READ PAYROLL-INPUT
+                   AT END
+                       MOVE "N" TO MORE-RECORDS
+                   NOT AT END
+                       PERFORM 200-CALC-TAX
+               END-READ
+           END-PERFORM
+
+           MOVE WS-GRAND-TOTAL-TAX TO WS-T-INCOME-TAX
+           WRITE OUT-REGISTER-LINE FROM WS-TOTAL-LINE
+
+           CLOSE PAYROLL-INPUT
+                 TAX-REGISTER
+                 YTD-MASTER
+           STOP RUN.
+
+       200-CALC-TAX.
+           MOVE IN-GROSS-PAY TO SALARY
+           PERFORM 250-COMPUTE-GRADUATED-TAX
+           ADD INCOME-TAX TO WS-GRAND-TOTAL-TAX
+           PERFORM 300-UPDATE-YTD-WITHHOLDING
+
+           MOVE IN-EMPLOYEE-ID TO WS-D-EMPLOYEE-ID
+           MOVE SALARY TO WS-D-GROSS-PAY
+           MOVE INCOME-TAX TO WS-D-INCOME-TAX
+           WRITE OUT-REGISTER-LINE FROM WS-DETAIL-LINE.
+
+*> 300-update-ytd-withholding - reads the employee's YTD record by
+*> key, adds this period's INCOME-TAX, and rewrites it, or creates
+*> the record on the employee's first appearance in YTD-MASTER.
+       300-UPDATE-YTD-WITHHOLDING.
+           MOVE IN-EMPLOYEE-ID TO YTD-EMPLOYEE-ID
+           MOVE "Y" TO WS-YTD-RECORD-FOUND
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE "N" TO WS-YTD-RECORD-FOUND
+                   MOVE ZERO TO YTD-WITHHOLDING
+           END-READ
+
+           ADD INCOME-TAX TO YTD-WITHHOLDING
+
+           IF WS-YTD-RECORD-FOUND = "Y"
+               REWRITE YTD-REC
+           ELSE
+               WRITE YTD-REC
+           END-IF.
+
+*> 250-compute-graduated-tax - walks the bracket table applying each
+*> bracket's rate only to the slice of SALARY that falls within it,
+*> so a raise into a higher bracket does not retroactively raise the
+*> withholding on income already taxed at the lower rate.
+       250-COMPUTE-GRADUATED-TAX.
+           MOVE ZERO TO INCOME-TAX
+           MOVE ZERO TO WS-PREV-LIMIT
+           PERFORM VARYING BRACKET-IDX FROM 1 BY 1
+                   UNTIL BRACKET-IDX > 5
+                      OR WS-PREV-LIMIT >= SALARY
+               IF SALARY > BRACKET-UPPER-LIMIT (BRACKET-IDX)
+                   COMPUTE WS-TAXABLE-IN-BRACKET =
+                       BRACKET-UPPER-LIMIT (BRACKET-IDX) - WS-PREV-LIMIT
+               ELSE
+                   COMPUTE WS-TAXABLE-IN-BRACKET =
+                       SALARY - WS-PREV-LIMIT
+               END-IF
+               MULTIPLY WS-TAXABLE-IN-BRACKET
+                   BY BRACKET-RATE (BRACKET-IDX)
+                   GIVING WS-BRACKET-TAX
+               ADD WS-BRACKET-TAX TO INCOME-TAX
+               MOVE BRACKET-UPPER-LIMIT (BRACKET-IDX) TO WS-PREV-LIMIT
+           END-PERFORM.
+
+*> 050-set-tax-brackets - loads the current withholding schedule.
+*> The last bracket's upper limit is set high enough to catch any
+*> salary above the highest defined band.
+       050-SET-TAX-BRACKETS.
+           MOVE 10000.00   TO BRACKET-UPPER-LIMIT (1)
+           MOVE .100       TO BRACKET-RATE        (1)
+           MOVE 40000.00   TO BRACKET-UPPER-LIMIT (2)
+           MOVE .150       TO BRACKET-RATE        (2)
+           MOVE 85000.00   TO BRACKET-UPPER-LIMIT (3)
+           MOVE .220       TO BRACKET-RATE        (3)
+           MOVE 160000.00  TO BRACKET-UPPER-LIMIT (4)
+           MOVE .280       TO BRACKET-RATE        (4)
+           MOVE 9999999.99 TO BRACKET-UPPER-LIMIT (5)
+           MOVE .350       TO BRACKET-RATE        (5).
+
        END PROGRAM WatersTA1.
