@@ -3,8 +3,37 @@
 *> Date: June 17, 2018
 *> Troy University
 *> CS 3320: Business Systems Programming
-*> Purpose: This program records inventory items and generates an
-*> output file containing the inventory items.
+*> Purpose: This program records inventory items and adds them to
+*> a persistent inventory master file.
+*>
+*> Modification History:
+*>   2026-08-08  Converted INVOUT from a truncated OUTPUT file to
+*>               an indexed INVENTORY-MASTER that is opened I-O, so
+*>               each run's entries add to what is already on file
+*>               instead of replacing the whole inventory.
+*>   2026-08-08  VENDOR-DESC is now looked up from a vendor master
+*>               table by VENDOR-CODE instead of being keyed in by
+*>               hand, so a vendor's name is spelled the same way
+*>               everywhere.
+*>   2026-08-08  Added REORDER-POINT to the inventory master so a
+*>               purchasing reorder report can compare it against
+*>               QTY-ON-HAND.
+*>   2026-08-08  Added entry edits (numeric quantity/price, no
+*>               duplicate part number) with a rejected-entry
+*>               listing so bad keystrokes are caught immediately
+*>               instead of turning up in the inventory report.
+*>   2026-08-08  Added an entry register listing each part accepted
+*>               this run with its extended value (QTY-ON-HAND times
+*>               UNIT-PRICE) and a grand-total valuation line, so
+*>               month-end inventory valuation no longer has to be
+*>               added up by hand. UNIT-PRICE was declared with a
+*>               literal decimal point, which cannot be used in
+*>               arithmetic; changed to an implied decimal (V99) to
+*>               match how other dollar amounts are declared.
+*>   2026-08-08  Now appends this run's entries-attempted and
+*>               entries-accepted counts to a shared run-count history
+*>               file, so a reconciliation run can flag an unexplained
+*>               drop from one run to the next.
 *>****************************************************************
 IDENTIFICATION DIVISION.
 PROGRAM-ID. WatersTA3.
@@ -12,28 +41,132 @@ PROGRAM-ID. WatersTA3.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT INVOUT
-        ASSIGN TO "WatersTA3.rpt".
+    SELECT INVENTORY-MASTER
+        ASSIGN TO "INVENTORY.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS PART-NO
+        FILE STATUS IS WS-INVENTORY-FILE-STATUS.
+
+    SELECT VENDOR-MASTER
+        ASSIGN TO "VENDORS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT REJECTED-ENTRIES
+        ASSIGN TO "WatersTA3.REJ"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT ENTRY-REGISTER
+        ASSIGN TO "WatersTA3.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT RUN-COUNT-FILE
+        ASSIGN TO "RUNCOUNT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNCOUNT-FILE-STATUS.
 
 DATA DIVISION.
 
 FILE SECTION.
-FD INVOUT.
+FD INVENTORY-MASTER.
     01 OUT-INV-RECORD.
         05 PART-NO      PIC X(5).
         05 PART-DESC    PIC X(15).
         05 VENDOR-CODE  PIC X(4).
         05 VENDOR-DESC  PIC X(20).
         05 QTY-ON-HAND  PIC 9(5).
-        05 UNIT-PRICE   PIC 9(5).99.
+        05 UNIT-PRICE   PIC 9(5)V99.
+        05 REORDER-POINT PIC 9(5).
+
+FD VENDOR-MASTER.
+    01 VM-VENDOR-REC.
+        05 VM-VENDOR-CODE  PIC X(4).
+        05 VM-VENDOR-DESC  PIC X(20).
+
+FD REJECTED-ENTRIES.
+    01 REJ-LINE            PIC X(80).
+
+FD ENTRY-REGISTER.
+    01 REG-LINE             PIC X(80).
+
+FD RUN-COUNT-FILE.
+    01 OUT-RUNCNT-REC.
+        COPY RUNCNT.
 
 WORKING-STORAGE SECTION.
 01 WS-WORK-AREAS.
           05 MORE-RECORDS              PIC X(1) VALUE "Y".
+          05 WS-INVENTORY-FILE-STATUS  PIC XX.
+          05 WS-VENDOR-COUNT           PIC 9(4) VALUE ZERO.
+          05 WS-ENTRY-VALID            PIC X(1).
+          05 WS-REJECT-REASON          PIC X(40).
+          05 WS-REJECT-COUNT           PIC 9(5) VALUE ZERO.
+          05 WS-ACCEPT-COUNT           PIC 9(5) VALUE ZERO.
+          05 WS-RUNCOUNT-FILE-STATUS   PIC XX.
+
+01 WS-RUN-DATE.
+    05 WS-RUN-YEAR   PIC 9(4).
+    05 WS-RUN-MONTH  PIC 9(2).
+    05 WS-RUN-DAY    PIC 9(2).
+    05 FILLER        PIC X(10).
+
+01 WS-REJECT-LINE.
+    05 WS-R-PART-NO       PIC X(5).
+    05 FILLER             PIC X(3) VALUE SPACES.
+    05 WS-R-REASON        PIC X(40).
+
+01 WS-EXTENDED-VALUE       PIC 9(7)V99.
+01 WS-GRAND-TOTAL-VALUE    PIC 9(9)V99 VALUE ZERO.
+
+01 WS-HEADING-LINE.
+    05 FILLER   PIC X(6)  VALUE "PART".
+    05 FILLER   PIC X(4)  VALUE SPACES.
+    05 FILLER   PIC X(15) VALUE "DESCRIPTION".
+    05 FILLER   PIC X(3)  VALUE SPACES.
+    05 FILLER   PIC X(8)  VALUE "ON HAND".
+    05 FILLER   PIC X(3)  VALUE SPACES.
+    05 FILLER   PIC X(5)  VALUE "PRICE".
+    05 FILLER   PIC X(4)  VALUE SPACES.
+    05 FILLER   PIC X(14) VALUE "EXTENDED VALUE".
+
+01 WS-REGISTER-LINE.
+    05 WS-G-PART-NO        PIC X(5).
+    05 FILLER              PIC X(5)  VALUE SPACES.
+    05 WS-G-PART-DESC      PIC X(15).
+    05 FILLER              PIC X(3)  VALUE SPACES.
+    05 WS-G-QTY-ON-HAND    PIC ZZZZ9.
+    05 FILLER              PIC X(3)  VALUE SPACES.
+    05 WS-G-UNIT-PRICE     PIC Z(4)9.99.
+    05 FILLER              PIC X(3)  VALUE SPACES.
+    05 WS-G-EXTENDED-VALUE PIC Z(6)9.99.
+
+01 WS-REGISTER-TOTAL-LINE.
+    05 FILLER               PIC X(23) VALUE "TOTAL INVENTORY VALUE:".
+    05 FILLER               PIC X(1)  VALUE SPACES.
+    05 WS-G-TOTAL-VALUE     PIC Z(7)9.99.
+
+01 WS-VENDOR-TABLE.
+    05 WS-VENDOR-ENTRY OCCURS 0 TO 500 TIMES
+           DEPENDING ON WS-VENDOR-COUNT
+           INDEXED BY VEND-IDX.
+        10 WS-VT-CODE   PIC X(4).
+        10 WS-VT-DESC   PIC X(20).
 
 PROCEDURE DIVISION.
 100-MAIN-PROCEDURE.
-    OPEN OUTPUT INVOUT
+    PERFORM 050-LOAD-VENDOR-TABLE
+
+    OPEN I-O INVENTORY-MASTER
+    IF WS-INVENTORY-FILE-STATUS NOT = "00"
+        OPEN OUTPUT INVENTORY-MASTER
+        CLOSE INVENTORY-MASTER
+        OPEN I-O INVENTORY-MASTER
+    END-IF
+
+    OPEN OUTPUT REJECTED-ENTRIES
+                ENTRY-REGISTER
+
+    WRITE REG-LINE FROM WS-HEADING-LINE
 
     PERFORM UNTIL MORE-RECORDS = "N"
         DISPLAY "ENTER PART NUMBER:"
@@ -42,19 +175,134 @@ PROCEDURE DIVISION.
         ACCEPT PART-DESC
         DISPLAY "ENTER VENDOR CODE:"
         ACCEPT VENDOR-CODE
-        DISPLAY "ENTER VENDOR DESCRIPTION:"
-        ACCEPT VENDOR-DESC
+        PERFORM 150-LOOKUP-VENDOR-DESC
         DISPLAY "ENTER QUANTITY ON-HAND:"
         ACCEPT QTY-ON-HAND
         DISPLAY "ENTER UNIT PRICE:"
         ACCEPT UNIT-PRICE
+        DISPLAY "ENTER REORDER POINT:"
+        ACCEPT REORDER-POINT
+        PERFORM 160-VALIDATE-ENTRY
+        IF WS-ENTRY-VALID = "Y"
+            WRITE OUT-INV-RECORD
+            PERFORM 180-WRITE-REGISTER-LINE
+        ELSE
+            PERFORM 170-WRITE-REJECTED-ENTRY
+        END-IF
         DISPLAY "IS THERE MORE DATA? (Y/N)"
         ACCEPT MORE-RECORDS
-        WRITE OUT-INV-RECORD
     END-PERFORM
-    CLOSE INVOUT
 
-    DISPLAY "Hello world"
+    MOVE WS-GRAND-TOTAL-VALUE TO WS-G-TOTAL-VALUE
+    WRITE REG-LINE FROM WS-REGISTER-TOTAL-LINE
+
+    CLOSE INVENTORY-MASTER
+          REJECTED-ENTRIES
+          ENTRY-REGISTER
+
+    PERFORM 190-WRITE-RUN-COUNT
     STOP RUN.
 
+*> 160-validate-entry - basic edits before the part is written to
+*> the inventory master: numeric quantity/price/reorder point, and
+*> no part number already on file.
+160-VALIDATE-ENTRY.
+    MOVE "Y" TO WS-ENTRY-VALID
+    MOVE SPACES TO WS-REJECT-REASON
+
+    IF QTY-ON-HAND IS NOT NUMERIC
+        MOVE "N" TO WS-ENTRY-VALID
+        MOVE "QUANTITY ON HAND IS NOT NUMERIC" TO WS-REJECT-REASON
+    ELSE
+        IF UNIT-PRICE IS NOT NUMERIC
+            MOVE "N" TO WS-ENTRY-VALID
+            MOVE "UNIT PRICE IS NOT NUMERIC" TO WS-REJECT-REASON
+        ELSE
+            IF REORDER-POINT IS NOT NUMERIC
+                MOVE "N" TO WS-ENTRY-VALID
+                MOVE "REORDER POINT IS NOT NUMERIC"
+                    TO WS-REJECT-REASON
+            ELSE
+                READ INVENTORY-MASTER
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        MOVE "N" TO WS-ENTRY-VALID
+                        MOVE "DUPLICATE PART NUMBER"
+                            TO WS-REJECT-REASON
+                END-READ
+            END-IF
+        END-IF
+    END-IF.
+
+*> 170-write-rejected-entry - logs a rejected entry with its reason
+*> instead of letting a bad keystroke reach the inventory master.
+170-WRITE-REJECTED-ENTRY.
+    ADD 1 TO WS-REJECT-COUNT
+    MOVE PART-NO TO WS-R-PART-NO
+    MOVE WS-REJECT-REASON TO WS-R-REASON
+    WRITE REJ-LINE FROM WS-REJECT-LINE.
+
+*> 180-write-register-line - lists a part accepted this run with its
+*> extended value (QTY-ON-HAND times UNIT-PRICE) and adds that value
+*> into the run's grand total for month-end inventory valuation.
+180-WRITE-REGISTER-LINE.
+    ADD 1 TO WS-ACCEPT-COUNT
+    COMPUTE WS-EXTENDED-VALUE = QTY-ON-HAND * UNIT-PRICE
+    ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL-VALUE
+    MOVE PART-NO TO WS-G-PART-NO
+    MOVE PART-DESC TO WS-G-PART-DESC
+    MOVE QTY-ON-HAND TO WS-G-QTY-ON-HAND
+    MOVE UNIT-PRICE TO WS-G-UNIT-PRICE
+    MOVE WS-EXTENDED-VALUE TO WS-G-EXTENDED-VALUE
+    WRITE REG-LINE FROM WS-REGISTER-LINE.
+
+*> 190-write-run-count - appends this run's entries-attempted and
+*> entries-accepted counts to the shared run-count history file, so a
+*> later reconciliation run can compare this run's volume against the
+*> last one and flag an unexplained drop.
+190-WRITE-RUN-COUNT.
+    MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE
+    MOVE "WatersTA3" TO RUNCNT-PROGRAM-ID
+    MOVE WS-RUN-YEAR TO RUNCNT-RUN-YEAR
+    MOVE WS-RUN-MONTH TO RUNCNT-RUN-MONTH
+    MOVE WS-RUN-DAY TO RUNCNT-RUN-DAY
+    COMPUTE RUNCNT-RECORDS-IN = WS-ACCEPT-COUNT + WS-REJECT-COUNT
+    MOVE WS-ACCEPT-COUNT TO RUNCNT-RECORDS-OUT
+    OPEN EXTEND RUN-COUNT-FILE
+    IF WS-RUNCOUNT-FILE-STATUS NOT = "00"
+        OPEN OUTPUT RUN-COUNT-FILE
+    END-IF
+    WRITE OUT-RUNCNT-REC
+    CLOSE RUN-COUNT-FILE.
+
+*> 050-load-vendor-table - reads the vendor master once at startup
+*> into a working-storage table used for lookups during entry.
+050-LOAD-VENDOR-TABLE.
+    OPEN INPUT VENDOR-MASTER
+    PERFORM UNTIL MORE-RECORDS = "N"
+        READ VENDOR-MASTER
+            AT END
+                MOVE "N" TO MORE-RECORDS
+            NOT AT END
+                ADD 1 TO WS-VENDOR-COUNT
+                MOVE VM-VENDOR-CODE TO WS-VT-CODE (WS-VENDOR-COUNT)
+                MOVE VM-VENDOR-DESC TO WS-VT-DESC (WS-VENDOR-COUNT)
+        END-READ
+    END-PERFORM
+    CLOSE VENDOR-MASTER
+    MOVE "Y" TO MORE-RECORDS.
+
+*> 150-lookup-vendor-desc - fills VENDOR-DESC from the vendor table
+*> by VENDOR-CODE so the operator no longer keys the name by hand.
+150-LOOKUP-VENDOR-DESC.
+    MOVE SPACES TO VENDOR-DESC
+    SET VEND-IDX TO 1
+    SEARCH WS-VENDOR-ENTRY
+        AT END
+            DISPLAY "VENDOR CODE NOT ON FILE - DESCRIPTION LEFT BLANK"
+        WHEN WS-VT-CODE (VEND-IDX) = VENDOR-CODE
+            MOVE WS-VT-DESC (VEND-IDX) TO VENDOR-DESC
+    END-SEARCH.
+
 END PROGRAM WatersTA3.
