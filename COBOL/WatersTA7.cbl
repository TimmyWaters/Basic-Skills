@@ -3,39 +3,196 @@
 *> Date: July 12, 2018
 *> Troy University
 *> CS 3320: Business Systems Programming
-*> Purpose: This program generates input from the user
-*> as many times as the user requests.
+*> Purpose: This program prints a formatted reminder-notice letter
+*> for every student record on WatersTA2's REMINDER-NOTICES file.
+*>
+*> Modification History:
+*>   2026-08-08  Reworked from a demo that repeated an
+*>               operator-typed phrase a requested number of times
+*>               into a form printer over WatersTA2's REMINDER-
+*>               NOTICES extract, so the registration-renewal
+*>               notices can actually be produced as mailable
+*>               letters instead of stopping at a raw data file.
+*>   2026-08-08  Replaced the "HIT ENTER TO CONTINUE" operator
+*>               prompt with a real page break (form feed) every
+*>               WS-LINES-PER-PAGE lines and a final copies-produced
+*>               count written as a run-summary line, so the print
+*>               job can run unattended in a batch stream.
+*>   2026-08-08  The student ID/name, address, and date-last-
+*>               enrollment fields are now pulled in from shared
+*>               copybooks instead of being coded inline, so this
+*>               program and WatersTA2 cannot drift apart on the
+*>               layout of the record passed between them.
+*>   2026-08-08  Each letter now always starts on its own page, and
+*>               the run-summary line always starts a page of its
+*>               own, instead of only breaking when the next thing to
+*>               print would not fit on what was left of the current
+*>               page - these are separate mailers, not a continuous
+*>               listing, so two of them were landing on one sheet.
 *>****************************************************************
 IDENTIFICATION DIVISION.
 PROGRAM-ID. WatersTA7.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REMINDER-NOTICES
+        ASSIGN TO "WatersTA2.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT NOTICE-LETTERS
+        ASSIGN TO "WatersTA7.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
+FD  REMINDER-NOTICES.
+01  IN-REMINDER-REC.
+    COPY STUDID REPLACING LEADING ==PREFIX== BY ==IN==.
+    COPY STUDADR REPLACING LEADING ==PREFIX== BY ==IN==.
+    COPY STUDENR REPLACING LEADING ==PREFIX== BY ==IN==.
+
+FD  NOTICE-LETTERS.
+01  OUT-LETTER-LINE               PIC X(80).
+
 WORKING-STORAGE SECTION.
-01 COUNTER      PIC 999.
-01 COUNTER-INPUT PIC 999.
-01 COUNTER-DISP  PIC Z(3).
-01 PHRASE       PIC X(50).
-01 MOD-NUM      PIC 99.
-01 QUOTIENT     PIC 99.
-01 SHOW-MORE    PIC X.
+01  WS-WORK-AREAS.
+    05  MORE-RECORDS              PIC X(1) VALUE "Y".
+    05  WS-COPY-COUNT             PIC 9(5) VALUE ZERO.
+
+01  WS-RUN-DATE.
+    05  WS-RUN-YEAR               PIC 9(4).
+    05  WS-RUN-MONTH              PIC 9(2).
+    05  WS-RUN-DAY                PIC 9(2).
+    05  FILLER                    PIC X(10).
+
+01  WS-LETTER-DATE-LINE.
+    05  FILLER                    PIC X(5)  VALUE SPACES.
+    05  WS-LD-MONTH               PIC 99.
+    05  FILLER                    PIC X(1)  VALUE "/".
+    05  WS-LD-DAY                 PIC 99.
+    05  FILLER                    PIC X(1)  VALUE "/".
+    05  WS-LD-YEAR                PIC 9999.
+
+01  WS-LETTER-NAME-LINE.
+    05  WS-LN-FIRST-NAME          PIC X(15).
+    05  FILLER                    PIC X(1)  VALUE SPACES.
+    05  WS-LN-MIDDLE-INIT         PIC X(1).
+    05  FILLER                    PIC X(1)  VALUE SPACES.
+    05  WS-LN-LAST-NAME           PIC X(15).
+
+01  WS-LETTER-ADDRESS-LINE-1.
+    05  WS-LA1-ADDRESS-1          PIC X(20).
+
+01  WS-LETTER-ADDRESS-LINE-2.
+    05  WS-LA2-ADDRESS-2          PIC X(20).
+
+01  WS-LETTER-CITY-LINE.
+    05  WS-LC-CITY                PIC X(15).
+    05  FILLER                    PIC X(2)  VALUE SPACES.
+    05  WS-LC-STATE                PIC X(2).
+    05  FILLER                    PIC X(1)  VALUE SPACES.
+    05  WS-LC-ZIP                 PIC X(9).
+
+01  WS-LETTER-SALUTATION-LINE.
+    05  FILLER                    PIC X(5)  VALUE "DEAR ".
+    05  WS-LS-FIRST-NAME          PIC X(15).
+    05  FILLER                    PIC X(1)  VALUE ",".
+
+01  WS-LETTER-BODY-LINE-1         PIC X(80) VALUE
+    "    OUR RECORDS SHOW YOU HAVE NOT RE-ENROLLED IN SOME TIME.".
+
+01  WS-LETTER-BODY-LINE-2         PIC X(80) VALUE
+    "    PLEASE CONTACT THE REGISTRAR'S OFFICE TO RENEW YOUR".
+
+01  WS-LETTER-BODY-LINE-3         PIC X(80) VALUE
+    "    REGISTRATION AT YOUR EARLIEST CONVENIENCE.".
+
+01  WS-LETTER-CLOSING-LINE        PIC X(80) VALUE
+    "    SINCERELY, THE OFFICE OF THE REGISTRAR".
+
+01  WS-RUN-SUMMARY-LINE.
+    05  FILLER                    PIC X(29) VALUE
+        "TOTAL NOTICE LETTERS PRINTED:".
+    05  FILLER                    PIC X(1)  VALUE SPACES.
+    05  WS-RS-COPY-COUNT          PIC ZZZZ9.
 
 PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    *> DISPLAY "Hello world"
-    DISPLAY "ENTER YOUR PHRASE:"
-    ACCEPT PHRASE
-    DISPLAY "HOW MANY TIMES?"
-    ACCEPT COUNTER-INPUT
-    MOVE 1 TO COUNTER
-    PERFORM UNTIL COUNTER > COUNTER-INPUT
-        MOVE COUNTER TO COUNTER-DISP
-        DISPLAY COUNTER-DISP ". " PHRASE
-        DIVIDE COUNTER BY 20 GIVING QUOTIENT REMAINDER MOD-NUM
-        IF MOD-NUM = 0 AND COUNTER < COUNTER-INPUT
-            DISPLAY "HIT ENTER TO CONTINUE:"
-            ACCEPT SHOW-MORE
-        END-IF
-        ADD 1 TO COUNTER
+100-MAIN-PROCEDURE.
+    MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE
+    MOVE WS-RUN-MONTH TO WS-LD-MONTH
+    MOVE WS-RUN-DAY   TO WS-LD-DAY
+    MOVE WS-RUN-YEAR  TO WS-LD-YEAR
+
+    OPEN INPUT  REMINDER-NOTICES
+         OUTPUT NOTICE-LETTERS
+
+    PERFORM UNTIL MORE-RECORDS = "N"
+        READ REMINDER-NOTICES
+            AT END
+                MOVE "N" TO MORE-RECORDS
+            NOT AT END
+                PERFORM 200-PRINT-LETTER
+        END-READ
     END-PERFORM
+
+    PERFORM 250-PAGE-BREAK
+    MOVE WS-COPY-COUNT TO WS-RS-COPY-COUNT
+    WRITE OUT-LETTER-LINE FROM WS-RUN-SUMMARY-LINE
+
+    CLOSE REMINDER-NOTICES
+          NOTICE-LETTERS
     STOP RUN.
+
+*> 200-print-letter - formats and prints one reminder-notice letter
+*> for the student just read, always starting on a fresh page since
+*> each letter is mailed out as its own, separate sheet.
+200-PRINT-LETTER.
+    PERFORM 250-PAGE-BREAK
+
+    MOVE SPACES TO OUT-LETTER-LINE
+    WRITE OUT-LETTER-LINE
+    WRITE OUT-LETTER-LINE FROM WS-LETTER-DATE-LINE
+
+    MOVE SPACES TO OUT-LETTER-LINE
+    WRITE OUT-LETTER-LINE
+
+    MOVE IN-FIRST-NAME  TO WS-LN-FIRST-NAME
+    MOVE IN-MIDDLE-INIT TO WS-LN-MIDDLE-INIT
+    MOVE IN-LAST-NAME   TO WS-LN-LAST-NAME
+    WRITE OUT-LETTER-LINE FROM WS-LETTER-NAME-LINE
+
+    MOVE IN-ADDRESS-LINE-1 TO WS-LA1-ADDRESS-1
+    WRITE OUT-LETTER-LINE FROM WS-LETTER-ADDRESS-LINE-1
+
+    MOVE IN-ADDRESS-LINE-2 TO WS-LA2-ADDRESS-2
+    WRITE OUT-LETTER-LINE FROM WS-LETTER-ADDRESS-LINE-2
+
+    MOVE IN-CITY  TO WS-LC-CITY
+    MOVE IN-STATE TO WS-LC-STATE
+    MOVE IN-ZIP   TO WS-LC-ZIP
+    WRITE OUT-LETTER-LINE FROM WS-LETTER-CITY-LINE
+
+    MOVE SPACES TO OUT-LETTER-LINE
+    WRITE OUT-LETTER-LINE
+
+    MOVE IN-FIRST-NAME TO WS-LS-FIRST-NAME
+    WRITE OUT-LETTER-LINE FROM WS-LETTER-SALUTATION-LINE
+    WRITE OUT-LETTER-LINE FROM WS-LETTER-BODY-LINE-1
+    WRITE OUT-LETTER-LINE FROM WS-LETTER-BODY-LINE-2
+    WRITE OUT-LETTER-LINE FROM WS-LETTER-BODY-LINE-3
+
+    MOVE SPACES TO OUT-LETTER-LINE
+    WRITE OUT-LETTER-LINE
+    WRITE OUT-LETTER-LINE FROM WS-LETTER-CLOSING-LINE
+
+    ADD 1 TO WS-COPY-COUNT.
+
+*> 250-page-break - advances to a new page by form feed instead of
+*> the operator "HIT ENTER TO CONTINUE" prompt this program used to
+*> show, so the print job runs unattended.
+250-PAGE-BREAK.
+    MOVE SPACES TO OUT-LETTER-LINE
+    WRITE OUT-LETTER-LINE AFTER ADVANCING PAGE.
+
 END PROGRAM WatersTA7.
