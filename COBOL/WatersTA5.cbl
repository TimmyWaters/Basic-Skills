@@ -0,0 +1,121 @@
+*>****************************************************************
+*> Author: Timothy Waters
+*> Date: 2026-08-08
+*> Troy University
+*> CS 3320: Business Systems Programming
+*> Purpose: This program reads the inventory master built by
+*> WatersTA3 and lists every part whose quantity on hand has
+*> fallen to or below its reorder point, so purchasing has
+*> something to act on.
+*>
+*> Modification History:
+*>   2026-08-08  100-MAIN-PROCEDURE now checks
+*>               WS-INVENTORY-FILE-STATUS right after opening
+*>               INVENTORY-MASTER and abends with a message if it is
+*>               not "00", instead of falling into the read loop
+*>               against a file that never opened.
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WatersTA5.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INVENTORY-MASTER
+        ASSIGN TO "INVENTORY.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS PART-NO
+        FILE STATUS IS WS-INVENTORY-FILE-STATUS.
+
+    SELECT REORDER-REPORT
+        ASSIGN TO "WatersTA5.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD INVENTORY-MASTER.
+    01 OUT-INV-RECORD.
+        05 PART-NO       PIC X(5).
+        05 PART-DESC     PIC X(15).
+        05 VENDOR-CODE   PIC X(4).
+        05 VENDOR-DESC   PIC X(20).
+        05 QTY-ON-HAND   PIC 9(5).
+        05 UNIT-PRICE    PIC 9(5)V99.
+        05 REORDER-POINT PIC 9(5).
+
+FD REORDER-REPORT.
+    01 RPT-LINE          PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-WORK-AREAS.
+    05 MORE-RECORDS               PIC X(1) VALUE "Y".
+    05 WS-INVENTORY-FILE-STATUS   PIC XX.
+    05 WS-LOW-STOCK-COUNT         PIC 9(5) VALUE ZERO.
+
+01 WS-HEADING-LINE.
+    05 FILLER   PIC X(6)  VALUE "PART".
+    05 FILLER   PIC X(4)  VALUE SPACES.
+    05 FILLER   PIC X(15) VALUE "DESCRIPTION".
+    05 FILLER   PIC X(3)  VALUE SPACES.
+    05 FILLER   PIC X(8)  VALUE "ON HAND".
+    05 FILLER   PIC X(3)  VALUE SPACES.
+    05 FILLER   PIC X(7)  VALUE "REORDER".
+
+01 WS-DETAIL-LINE.
+    05 WS-D-PART-NO      PIC X(5).
+    05 FILLER            PIC X(5)  VALUE SPACES.
+    05 WS-D-PART-DESC    PIC X(15).
+    05 FILLER            PIC X(3)  VALUE SPACES.
+    05 WS-D-QTY-ON-HAND  PIC ZZZZ9.
+    05 FILLER            PIC X(3)  VALUE SPACES.
+    05 WS-D-REORDER-PT   PIC ZZZZ9.
+
+01 WS-TRAILER-LINE.
+    05 FILLER               PIC X(20) VALUE "PARTS BELOW REORDER:".
+    05 FILLER               PIC X(1)  VALUE SPACES.
+    05 WS-T-LOW-STOCK-COUNT PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+100-MAIN-PROCEDURE.
+    OPEN INPUT INVENTORY-MASTER
+         OUTPUT REORDER-REPORT
+
+    IF WS-INVENTORY-FILE-STATUS NOT = "00"
+        DISPLAY "WATERSTA5: UNABLE TO OPEN INVENTORY-MASTER, "
+            "FILE STATUS " WS-INVENTORY-FILE-STATUS
+        STOP RUN
+    END-IF
+
+    WRITE RPT-LINE FROM WS-HEADING-LINE
+
+    PERFORM UNTIL MORE-RECORDS = "N"
+        READ INVENTORY-MASTER NEXT RECORD
+            AT END
+                MOVE "N" TO MORE-RECORDS
+            NOT AT END
+                PERFORM 200-CHECK-REORDER-POINT
+        END-READ
+    END-PERFORM
+
+    MOVE WS-LOW-STOCK-COUNT TO WS-T-LOW-STOCK-COUNT
+    WRITE RPT-LINE FROM WS-TRAILER-LINE
+
+    CLOSE INVENTORY-MASTER
+          REORDER-REPORT
+    STOP RUN.
+
+*> 200-check-reorder-point - lists any part whose quantity on hand
+*> has dropped to or below its reorder point.
+200-CHECK-REORDER-POINT.
+    IF QTY-ON-HAND <= REORDER-POINT
+        ADD 1 TO WS-LOW-STOCK-COUNT
+        MOVE PART-NO TO WS-D-PART-NO
+        MOVE PART-DESC TO WS-D-PART-DESC
+        MOVE QTY-ON-HAND TO WS-D-QTY-ON-HAND
+        MOVE REORDER-POINT TO WS-D-REORDER-PT
+        WRITE RPT-LINE FROM WS-DETAIL-LINE
+    END-IF.
+
+END PROGRAM WatersTA5.
