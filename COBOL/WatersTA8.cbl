@@ -0,0 +1,193 @@
+*>****************************************************************
+*> Author: Timothy Waters
+*> Date: 2026-08-08
+*> Troy University
+*> CS 3320: Business Systems Programming
+*> Purpose: This program reads the shared run-count history file
+*> that WatersTA2 and WatersTA3 each append to at the end of every
+*> run, and lists, program by program, whether this run's output
+*> count fell unexpectedly short of that program's last run - so an
+*> upstream feed problem shows up the morning after instead of
+*> going unnoticed until someone asks why a report looks thin.
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WatersTA8.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RUN-COUNT-FILE
+        ASSIGN TO "RUNCOUNT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT RECONCILE-REPORT
+        ASSIGN TO "WatersTA8.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD RUN-COUNT-FILE.
+    01 IN-RUNCNT-REC.
+        COPY RUNCNT.
+
+FD RECONCILE-REPORT.
+    01 RPT-LINE          PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-WORK-AREAS.
+    05 MORE-RECORDS              PIC X(1) VALUE "Y".
+    05 WS-RUN-COUNT              PIC 9(5) VALUE ZERO.
+    05 WS-FLAG-COUNT             PIC 9(5) VALUE ZERO.
+    05 WS-PROGRAM-FOUND          PIC X(1).
+    05 WS-PCT-CHANGE             PIC S9(3) VALUE ZERO.
+    05 WS-DROP-FLAG              PIC X(8).
+
+*> A run's output is flagged only when it falls more than this many
+*> percent below that same program's immediately prior run - a
+*> supervisor adjusts this one MOVE to make the check more or less
+*> sensitive without touching the comparison logic itself.
+01 WS-DROP-THRESHOLD-PCT         PIC 9(3) VALUE 20.
+
+*> Last-seen-counts table, one entry per distinct program ID on the
+*> run-count history file, so each new record can be compared against
+*> the count that same program reported last time it ran.
+01 WS-LAST-COUNT-TABLE.
+    05 WS-LC-ENTRY OCCURS 0 TO 50 TIMES
+           DEPENDING ON WS-RUN-COUNT
+           INDEXED BY LC-IDX.
+        10 WS-LC-PROGRAM-ID       PIC X(9).
+        10 WS-LC-RECORDS-OUT      PIC 9(7).
+
+01 WS-HEADING-LINE-1.
+    05 FILLER   PIC X(40) VALUE
+        "RECORD-COUNT RECONCILIATION REPORT".
+
+01 WS-HEADING-LINE-2.
+    05 FILLER   PIC X(9)  VALUE "PROGRAM".
+    05 FILLER   PIC X(3)  VALUE SPACES.
+    05 FILLER   PIC X(10) VALUE "RUN DATE".
+    05 FILLER   PIC X(2)  VALUE SPACES.
+    05 FILLER   PIC X(6)  VALUE "IN".
+    05 FILLER   PIC X(5)  VALUE SPACES.
+    05 FILLER   PIC X(6)  VALUE "OUT".
+    05 FILLER   PIC X(3)  VALUE SPACES.
+    05 FILLER   PIC X(8)  VALUE "PREVIOUS".
+    05 FILLER   PIC X(2)  VALUE SPACES.
+    05 FILLER   PIC X(7)  VALUE "PCT CHG".
+    05 FILLER   PIC X(2)  VALUE SPACES.
+    05 FILLER   PIC X(8)  VALUE "STATUS".
+
+01 WS-DETAIL-LINE.
+    05 WS-D-PROGRAM-ID    PIC X(9).
+    05 FILLER             PIC X(3)  VALUE SPACES.
+    05 WS-D-RUN-MONTH     PIC 99.
+    05 FILLER             PIC X(1)  VALUE "/".
+    05 WS-D-RUN-DAY       PIC 99.
+    05 FILLER             PIC X(1)  VALUE "/".
+    05 WS-D-RUN-YEAR      PIC 9999.
+    05 FILLER             PIC X(2)  VALUE SPACES.
+    05 WS-D-RECORDS-IN    PIC Z(6)9.
+    05 FILLER             PIC X(2)  VALUE SPACES.
+    05 WS-D-RECORDS-OUT   PIC Z(6)9.
+    05 FILLER             PIC X(2)  VALUE SPACES.
+    05 WS-D-PREVIOUS-OUT  PIC Z(6)9.
+    05 FILLER             PIC X(2)  VALUE SPACES.
+    05 WS-D-PCT-CHANGE    PIC -ZZ9.
+    05 FILLER             PIC X(4)  VALUE SPACES.
+    05 WS-D-STATUS        PIC X(8).
+
+01 WS-TRAILER-LINE.
+    05 FILLER             PIC X(24) VALUE
+        "RUNS FLAGGED FOR REVIEW:".
+    05 FILLER             PIC X(1)  VALUE SPACES.
+    05 WS-T-FLAG-COUNT    PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+100-MAIN-PROCEDURE.
+    OPEN INPUT RUN-COUNT-FILE
+         OUTPUT RECONCILE-REPORT
+
+    WRITE RPT-LINE FROM WS-HEADING-LINE-1
+    MOVE SPACES TO RPT-LINE
+    WRITE RPT-LINE
+    WRITE RPT-LINE FROM WS-HEADING-LINE-2
+
+    PERFORM UNTIL MORE-RECORDS = "N"
+        READ RUN-COUNT-FILE
+            AT END
+                MOVE "N" TO MORE-RECORDS
+            NOT AT END
+                PERFORM 200-RECONCILE-RUN
+        END-READ
+    END-PERFORM
+
+    MOVE WS-FLAG-COUNT TO WS-T-FLAG-COUNT
+    WRITE RPT-LINE FROM WS-TRAILER-LINE
+
+    CLOSE RUN-COUNT-FILE
+          RECONCILE-REPORT
+    STOP RUN.
+
+*> 200-reconcile-run - compares this run-count record's output count
+*> against the same program's last-seen output count (if any), flags
+*> an unexplained drop, then updates the table with this run's count
+*> so the next record for that program has something to compare to.
+200-RECONCILE-RUN.
+    PERFORM 210-FIND-LAST-COUNT
+
+    MOVE RUNCNT-PROGRAM-ID   TO WS-D-PROGRAM-ID
+    MOVE RUNCNT-RUN-MONTH    TO WS-D-RUN-MONTH
+    MOVE RUNCNT-RUN-DAY      TO WS-D-RUN-DAY
+    MOVE RUNCNT-RUN-YEAR     TO WS-D-RUN-YEAR
+    MOVE RUNCNT-RECORDS-IN   TO WS-D-RECORDS-IN
+    MOVE RUNCNT-RECORDS-OUT  TO WS-D-RECORDS-OUT
+
+    IF WS-PROGRAM-FOUND = "Y"
+        MOVE WS-LC-RECORDS-OUT (LC-IDX) TO WS-D-PREVIOUS-OUT
+        PERFORM 220-CHECK-FOR-DROP
+        MOVE WS-PCT-CHANGE TO WS-D-PCT-CHANGE
+        MOVE WS-DROP-FLAG TO WS-D-STATUS
+        MOVE RUNCNT-RECORDS-OUT TO WS-LC-RECORDS-OUT (LC-IDX)
+    ELSE
+        MOVE ZERO TO WS-D-PREVIOUS-OUT
+        MOVE ZERO TO WS-D-PCT-CHANGE
+        MOVE "FIRST RUN" TO WS-D-STATUS
+        ADD 1 TO WS-RUN-COUNT
+        MOVE RUNCNT-PROGRAM-ID TO WS-LC-PROGRAM-ID (WS-RUN-COUNT)
+        MOVE RUNCNT-RECORDS-OUT TO WS-LC-RECORDS-OUT (WS-RUN-COUNT)
+    END-IF
+
+    WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+*> 210-find-last-count - looks up this record's program ID in the
+*> last-seen-counts table built up from the records already read.
+210-FIND-LAST-COUNT.
+    MOVE "N" TO WS-PROGRAM-FOUND
+    IF WS-RUN-COUNT > ZERO
+        SET LC-IDX TO 1
+        SEARCH WS-LC-ENTRY
+            AT END
+                CONTINUE
+            WHEN WS-LC-PROGRAM-ID (LC-IDX) = RUNCNT-PROGRAM-ID
+                MOVE "Y" TO WS-PROGRAM-FOUND
+        END-SEARCH
+    END-IF.
+
+*> 220-check-for-drop - computes the percent change in output count
+*> from the last run to this one and flags it when the drop exceeds
+*> WS-DROP-THRESHOLD-PCT.
+220-CHECK-FOR-DROP.
+    MOVE "OK" TO WS-DROP-FLAG
+    MOVE ZERO TO WS-PCT-CHANGE
+    IF WS-LC-RECORDS-OUT (LC-IDX) > ZERO
+        COMPUTE WS-PCT-CHANGE ROUNDED =
+            ((RUNCNT-RECORDS-OUT - WS-LC-RECORDS-OUT (LC-IDX)) * 100)
+                / WS-LC-RECORDS-OUT (LC-IDX)
+        IF WS-PCT-CHANGE < 0
+                AND (WS-PCT-CHANGE * -1) > WS-DROP-THRESHOLD-PCT
+            MOVE "**DROP**" TO WS-DROP-FLAG
+        END-IF
+    END-IF.
+
+END PROGRAM WatersTA8.
