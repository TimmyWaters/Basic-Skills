@@ -3,14 +3,131 @@
 *> Date: June 23, 2018
 *> Troy University
 *> CS 3320: Business Systems Programming
-*> Purpose: This program determines whether a date entered by
-*> the user is 40 years old or not.
+*> Purpose: This program determines whether each employee on an
+*> employee file is 40 years old or older and produces a
+*> protected-class roster report.
+*>
+*> Modification History:
+*>   2026-08-08  Converted from an interactive screen that took one
+*>               operator-entered date of birth at a time to a batch
+*>               run driven by an employee file, so HR can check an
+*>               entire roster in one run instead of retyping every
+*>               employee's date of birth.
+*>   2026-08-08  The month/day/year UNSTRUNG out of DOB-IN are now
+*>               validated (real month, real day for that month,
+*>               plausible year) before an ADEA determination is
+*>               computed from them, so a malformed date is flagged
+*>               on the roster instead of silently producing a wrong
+*>               determination.
+*>   2026-08-08  The age cutoff is now pulled from a threshold table
+*>               by threshold type instead of being hardcoded to 40,
+*>               so the same roster logic can check other age-based
+*>               thresholds (retirement vesting, state protections).
+*>   2026-08-08  Every determination is now appended to an audit log
+*>               file (name, DOB entered, run date, verdict) so HR
+*>               can show how an age-protection determination was
+*>               made if it is ever questioned.
+*>   2026-08-08  Now reads a shared run-control file at startup for
+*>               this run's as-of date and an optional ADEA cutoff-age
+*>               override, so a prior date's batch can be reprocessed,
+*>               or the protected age changed, without a recompile.
+*>   2026-08-08  The run-control file can now also supply the run's
+*>               threshold type (ADEA, VESTING, STATEPROT), so the
+*>               vesting and state-protection thresholds already on
+*>               the table are actually reachable on a given run
+*>               instead of always defaulting to ADEA.
+*>   2026-08-08  The threshold table now also carries each threshold
+*>               type's qualify/non-qualify wording, looked up in
+*>               070-LOOKUP-CUTOFF-AGE alongside the cutoff age. The
+*>               roster and audit log used to always report the ADEA
+*>               wording, even on a VESTING or STATEPROT run.
+*>   2026-08-08  300-PROCESS-DOB now clears DOB-WS before every
+*>               UNSTRING. A DOB-IN missing one of its two delimiters
+*>               left the unfilled field holding the previous
+*>               employee's month/day/year, which could pass
+*>               310-VALIDATE-DOB on a mix of two employees' dates
+*>               instead of being flagged.
 *>****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WatersTA4.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO "EMPLOYEES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ROSTER-REPORT
+               ASSIGN TO "WatersTA4.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG
+               ASSIGN TO "WatersTA4.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT RUN-CONTROL-FILE
+               ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  IN-EMPLOYEE-REC.
+           05  IN-EMPLOYEE-ID          PIC X(9).
+           05  NAME-IN                 PIC X(40).
+           05  DOB-IN                  PIC X(10).
+
+       FD  ROSTER-REPORT.
+       01  OUT-ROSTER-LINE             PIC X(80).
+
+       FD  AUDIT-LOG.
+       01  OUT-AUDIT-LINE              PIC X(100).
+
+       FD  RUN-CONTROL-FILE.
+       01  RUNCTL-REC.
+           COPY RUNCTL.
+
        WORKING-STORAGE SECTION.
-       01  DOB-IN  PIC X(10).
+       01  WS-WORK-AREAS.
+           05  MORE-RECORDS            PIC X(1) VALUE "Y".
+           05  WS-ROSTER-COUNT         PIC 9(5) VALUE ZERO.
+           05  WS-DOB-VALID            PIC X(1).
+           05  WS-RUN-THRESHOLD-TYPE   PIC X(10) VALUE "ADEA".
+           05  WS-CUTOFF-AGE           PIC 9(3).
+           05  WS-AUDIT-FILE-STATUS    PIC XX.
+           05  WS-AUDIT-RUN-DATE       PIC 9(8).
+           05  WS-RUN-CONTROL-FOUND    PIC X(1) VALUE "N".
+
+       01  WS-AUDIT-LINE.
+           05  WS-A-EMPLOYEE-ID        PIC X(9).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-A-NAME               PIC X(40).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-A-DOB-IN             PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-A-RUN-DATE           PIC 9(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-A-VERDICT            PIC X(40).
+
+       01  WS-DAYS-IN-MONTH-TABLE.
+           05  WS-DAYS-IN-MONTH OCCURS 12 TIMES PIC 9(2).
+
+*> Age-threshold table. A supervisor updates the MOVE statements in
+*> 060-LOAD-THRESHOLD-TABLE to add or change a threshold type's
+*> cutoff age or verdict wording. WS-RUN-THRESHOLD-TYPE defaults to
+*> ADEA below, but 065-READ-RUN-CONTROL can override it from
+*> RUNCTL-THRESHOLD-TYPE before 070-LOOKUP-CUTOFF-AGE looks it up, so
+*> a vesting or state-protection run does not require a recompile.
+       01  WS-THRESHOLD-TABLE.
+           05  WS-THRESHOLD-ENTRY OCCURS 3 TIMES
+                   INDEXED BY THRESH-IDX.
+               10  WS-THRESHOLD-TYPE        PIC X(10).
+               10  WS-THRESHOLD-AGE         PIC 9(3).
+               10  WS-THRESHOLD-GOOD-MSG    PIC X(40).
+               10  WS-THRESHOLD-BAD-MSG     PIC X(40).
+
        01  DOB-WS.
            05  YR-WS   PIC 9(4).
            05  MO-WS   PIC 9(2).
@@ -24,79 +141,244 @@
            05  CUTOFF-MO   PIC 9(2).
            05  CUTOFF-DAY  PIC 9(2).
        01  CUTOFF-DOB  PIC 9(8).
-       01  NAME-IN  PIC X(40).
-       01  GOOD-MSG  PIC X(40) VALUE " QUALIFIES FOR ADEA PROTECTION.".
-       01  BAD-MSG  PIC X(40) VALUE " DOES NOT QUALIFY FOR ADEA PROTECTION.".
-       01  OUT-MSG  PIC X(50).
-       01  MORE-DATA   PIC X VALUE "Y".
+       01  WS-CUTOFF-GOOD-MSG  PIC X(40).
+       01  WS-CUTOFF-BAD-MSG   PIC X(40).
+
+       01  WS-HEADING-LINE.
+           05  FILLER                  PIC X(40) VALUE
+               "PROTECTED-CLASS ROSTER REPORT".
+           05  FILLER                  PIC X(10) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-EMPLOYEE-ID        PIC X(9).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  WS-D-NAME               PIC X(40).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  WS-D-VERDICT            PIC X(40).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                  PIC X(26) VALUE
+               "TOTAL EMPLOYEES CHECKED:".
+           05  FILLER                  PIC X(1)  VALUE SPACES.
+           05  WS-T-ROSTER-COUNT       PIC ZZZZ9.
+
        PROCEDURE DIVISION.
        100-MAIN.
-           PERFORM UNTIL MORE-DATA = "N"
-               PERFORM 200-DISPLAY-SCREEN
-               PERFORM 300-PROCESS-DOB
-               PERFORM 400-CHECK-AGE
-               PERFORM 500-ASK-MORE-DATA
+           PERFORM 050-LOAD-DAYS-TABLE
+           PERFORM 060-LOAD-THRESHOLD-TABLE
+           PERFORM 065-READ-RUN-CONTROL
+           PERFORM 070-LOOKUP-CUTOFF-AGE
+
+           MOVE FUNCTION CURRENT-DATE TO TODAY
+           IF WS-RUN-CONTROL-FOUND = "Y"
+               MOVE RUNCTL-RUN-DATE TO TODAY
+           END-IF
+           MOVE TODAY TO WS-AUDIT-RUN-DATE
+
+           OPEN INPUT  EMPLOYEE-FILE
+                OUTPUT ROSTER-REPORT
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           WRITE OUT-ROSTER-LINE FROM WS-HEADING-LINE
+
+           PERFORM UNTIL MORE-RECORDS = "N"
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE "N" TO MORE-RECORDS
+                   NOT AT END
+                       PERFORM 300-PROCESS-DOB
+                       PERFORM 310-VALIDATE-DOB
+                       IF WS-DOB-VALID = "Y"
+                           PERFORM 400-CHECK-AGE
+                       ELSE
+                           PERFORM 410-REPORT-BAD-DOB
+                       END-IF
+               END-READ
            END-PERFORM
+
+           MOVE WS-ROSTER-COUNT TO WS-T-ROSTER-COUNT
+           WRITE OUT-ROSTER-LINE FROM WS-TRAILER-LINE
+
+           CLOSE EMPLOYEE-FILE
+                 ROSTER-REPORT
+                 AUDIT-LOG
            STOP RUN.
-       200-DISPLAY-SCREEN.
-           DISPLAY "ENTER DATE OF BIRTH (MM/DD/YYYY):"
-               AT LINE 2
-                   COLUMN 5
-               WITH BLANK SCREEN
-               FOREGROUND-COLOR 1
-               BACKGROUND-COLOR 7
-           ACCEPT DOB-IN
-               AT LINE 2
-                   COLUMN 40.
-          DISPLAY "ENTER NAME:"
-               AT LINE 4
-                   COLUMN 5
-               WITH BLANK SCREEN
-               FOREGROUND-COLOR 1
-               BACKGROUND-COLOR 7
-           ACCEPT NAME-IN
-               AT LINE 4
-                   COLUMN 17.
+
+*> 300-process-dob - unstrings the month/day/year out of DOB-IN.
+*> DOB-WS is cleared first: DOB-IN is not guaranteed to carry two
+*> delimiters, and an UNSTRING that runs out of delimited fields
+*> before filling every receiving item leaves the unfilled item(s)
+*> holding whatever the previous employee's UNSTRING left there,
+*> rather than zeros - so a malformed entry could otherwise pass
+*> 310-VALIDATE-DOB on a mix of its own and a prior record's fields.
        300-PROCESS-DOB.
+           MOVE ZEROS TO DOB-WS
            UNSTRING DOB-IN DELIMITED BY "/" OR "."
                INTO MO-WS
                    DAY-WS
                    YR-WS.
+
        400-CHECK-AGE.
-           MOVE FUNCTION CURRENT-DATE TO TODAY
-           SUBTRACT 40 FROM TODAY-YR GIVING CUTOFF-YR
+           ADD 1 TO WS-ROSTER-COUNT
+           SUBTRACT WS-CUTOFF-AGE FROM TODAY-YR GIVING CUTOFF-YR
            MOVE TODAY-MO TO CUTOFF-MO
            MOVE TODAY-DAY TO CUTOFF-DAY
            MOVE CUTOFF-DATE TO CUTOFF-DOB
+
+           MOVE IN-EMPLOYEE-ID TO WS-D-EMPLOYEE-ID
+           MOVE NAME-IN TO WS-D-NAME
+
            IF DOB-WS <= CUTOFF-DOB
-               STRING
-                 NAME-IN DELIMITED BY " ",
-                 GOOD-MSG DELIMITED BY SIZE
-                 INTO OUT-MSG
-               DISPLAY OUT-MSG
-                   AT LINE 6
-                       COLUMN 5 WITH
-                       FOREGROUND-COLOR 1
-                       BACKGROUND-COLOR 7
+               MOVE WS-CUTOFF-GOOD-MSG TO WS-D-VERDICT
+           ELSE
+               MOVE WS-CUTOFF-BAD-MSG TO WS-D-VERDICT
+           END-IF
+           WRITE OUT-ROSTER-LINE FROM WS-DETAIL-LINE
+           PERFORM 420-WRITE-AUDIT-LINE.
+
+*> 310-validate-dob - checks the date UNSTRUNG out of DOB-IN for a
+*> real month, a real day for that month, and a plausible year,
+*> instead of trusting whatever format the employee file supplied.
+       310-VALIDATE-DOB.
+           MOVE "Y" TO WS-DOB-VALID
+           IF MO-WS IS NOT NUMERIC
+              OR DAY-WS IS NOT NUMERIC
+              OR YR-WS IS NOT NUMERIC
+               MOVE "N" TO WS-DOB-VALID
            ELSE
-               STRING
-                 NAME-IN DELIMITED BY " ",
-                 BAD-MSG DELIMITED BY SIZE
-                 INTO OUT-MSG
-               DISPLAY OUT-MSG
-                   AT LINE 6
-                       COLUMN 5 WITH REVERSE-VIDEO
-                       FOREGROUND-COLOR 4
-                       BACKGROUND-COLOR 7
+               IF MO-WS < 1 OR MO-WS > 12
+                   MOVE "N" TO WS-DOB-VALID
+               ELSE
+                   IF YR-WS < 1900 OR YR-WS > 2100
+                       MOVE "N" TO WS-DOB-VALID
+                   ELSE
+                       IF DAY-WS < 1
+                          OR DAY-WS > WS-DAYS-IN-MONTH (MO-WS)
+                           MOVE "N" TO WS-DOB-VALID
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+*> 410-report-bad-dob - writes a roster line flagging an employee
+*> whose date of birth could not be validated, instead of letting
+*> 400-check-age compute a wrong determination from garbage data.
+       410-REPORT-BAD-DOB.
+           ADD 1 TO WS-ROSTER-COUNT
+           MOVE IN-EMPLOYEE-ID TO WS-D-EMPLOYEE-ID
+           MOVE NAME-IN TO WS-D-NAME
+           MOVE "INVALID DATE OF BIRTH - NOT DETERMINED" TO
+               WS-D-VERDICT
+           WRITE OUT-ROSTER-LINE FROM WS-DETAIL-LINE
+           PERFORM 420-WRITE-AUDIT-LINE.
+
+*> 420-write-audit-line - appends this determination (or
+*> non-determination) to the audit log so HR can show how and when
+*> it was made if the result is ever questioned.
+       420-WRITE-AUDIT-LINE.
+           MOVE IN-EMPLOYEE-ID TO WS-A-EMPLOYEE-ID
+           MOVE NAME-IN TO WS-A-NAME
+           MOVE DOB-IN TO WS-A-DOB-IN
+           MOVE WS-AUDIT-RUN-DATE TO WS-A-RUN-DATE
+           MOVE WS-D-VERDICT TO WS-A-VERDICT
+           WRITE OUT-AUDIT-LINE FROM WS-AUDIT-LINE.
+
+*> 060-load-threshold-table - loads the age cutoffs and verdict
+*> wording this run can check against. ADEA is the default; other
+*> threshold types are available for retirement-vesting or
+*> state-specific age rules.
+       060-LOAD-THRESHOLD-TABLE.
+           MOVE "ADEA"       TO WS-THRESHOLD-TYPE (1)
+           MOVE 40           TO WS-THRESHOLD-AGE  (1)
+           MOVE " QUALIFIES FOR ADEA PROTECTION." TO
+               WS-THRESHOLD-GOOD-MSG (1)
+           MOVE " DOES NOT QUALIFY FOR ADEA PROTECTION." TO
+               WS-THRESHOLD-BAD-MSG (1)
+           MOVE "VESTING"    TO WS-THRESHOLD-TYPE (2)
+           MOVE 21           TO WS-THRESHOLD-AGE  (2)
+           MOVE " QUALIFIES FOR RETIREMENT VESTING." TO
+               WS-THRESHOLD-GOOD-MSG (2)
+           MOVE " DOES NOT QUALIFY FOR RETIREMENT VESTING." TO
+               WS-THRESHOLD-BAD-MSG (2)
+           MOVE "STATEPROT"  TO WS-THRESHOLD-TYPE (3)
+           MOVE 18           TO WS-THRESHOLD-AGE  (3)
+           MOVE " QUALIFIES FOR STATE AGE PROTECTION." TO
+               WS-THRESHOLD-GOOD-MSG (3)
+           MOVE " DOES NOT QUALIFY FOR STATE AGE PROTECTION." TO
+               WS-THRESHOLD-BAD-MSG (3).
+
+*> 070-lookup-cutoff-age - finds this run's cutoff age and verdict
+*> wording in the threshold table by WS-RUN-THRESHOLD-TYPE. Falls
+*> back to the ADEA age of 40 and ADEA wording if the requested type
+*> is not on the table. A run-control cutoff age, if one was
+*> supplied, overrides the table for an ADEA run so a one-time
+*> regulatory change doesn't require a recompile.
+       070-LOOKUP-CUTOFF-AGE.
+           MOVE 40 TO WS-CUTOFF-AGE
+           MOVE " QUALIFIES FOR ADEA PROTECTION." TO WS-CUTOFF-GOOD-MSG
+           MOVE " DOES NOT QUALIFY FOR ADEA PROTECTION." TO
+               WS-CUTOFF-BAD-MSG
+           SET THRESH-IDX TO 1
+           SEARCH WS-THRESHOLD-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-THRESHOLD-TYPE (THRESH-IDX) = WS-RUN-THRESHOLD-TYPE
+                   MOVE WS-THRESHOLD-AGE (THRESH-IDX) TO WS-CUTOFF-AGE
+                   MOVE WS-THRESHOLD-GOOD-MSG (THRESH-IDX) TO
+                       WS-CUTOFF-GOOD-MSG
+                   MOVE WS-THRESHOLD-BAD-MSG (THRESH-IDX) TO
+                       WS-CUTOFF-BAD-MSG
+           END-SEARCH
+
+           IF WS-RUN-CONTROL-FOUND = "Y"
+                   AND WS-RUN-THRESHOLD-TYPE = "ADEA"
+                   AND RUNCTL-ADEA-CUTOFF-AGE IS NUMERIC
+                   AND RUNCTL-ADEA-CUTOFF-AGE > ZERO
+               MOVE RUNCTL-ADEA-CUTOFF-AGE TO WS-CUTOFF-AGE
+           END-IF.
+
+*> 065-read-run-control - reads the shared run-control parameter file
+*> for this run's as-of date, an optional threshold type, and an
+*> optional ADEA cutoff-age override, so a prior date's batch can be
+*> reprocessed, a different threshold checked, or the protected age
+*> changed, without touching the source. Falls back to today's system
+*> date and the standing ADEA threshold type when the file is absent
+*> or empty.
+       065-READ-RUN-CONTROL.
+           MOVE "N" TO WS-RUN-CONTROL-FOUND
+           OPEN INPUT RUN-CONTROL-FILE
+           READ RUN-CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE "Y" TO WS-RUN-CONTROL-FOUND
+           END-READ
+           CLOSE RUN-CONTROL-FILE
+
+           IF WS-RUN-CONTROL-FOUND = "Y"
+                   AND RUNCTL-THRESHOLD-TYPE NOT = SPACES
+               MOVE RUNCTL-THRESHOLD-TYPE TO WS-RUN-THRESHOLD-TYPE
            END-IF.
-       500-ASK-MORE-DATA.
-               DISPLAY "IS THERE MORE DATA (Y/N)?"
-                   AT LINE 8
-                       COLUMN 5 WITH
-                       FOREGROUND-COLOR 1
-                       BACKGROUND-COLOR 7
-               ACCEPT MORE-DATA
-                   AT LINE 8
-                       COLUMN 32
-                       WITH REVERSE-VIDEO.
+
+*> 050-load-days-table - loads the plausible-days-per-month table
+*> used by 310-validate-dob. February allows 29 days so a leap-year
+*> birth date is not rejected.
+       050-LOAD-DAYS-TABLE.
+           MOVE 31 TO WS-DAYS-IN-MONTH (1)
+           MOVE 29 TO WS-DAYS-IN-MONTH (2)
+           MOVE 31 TO WS-DAYS-IN-MONTH (3)
+           MOVE 30 TO WS-DAYS-IN-MONTH (4)
+           MOVE 31 TO WS-DAYS-IN-MONTH (5)
+           MOVE 30 TO WS-DAYS-IN-MONTH (6)
+           MOVE 31 TO WS-DAYS-IN-MONTH (7)
+           MOVE 31 TO WS-DAYS-IN-MONTH (8)
+           MOVE 30 TO WS-DAYS-IN-MONTH (9)
+           MOVE 31 TO WS-DAYS-IN-MONTH (10)
+           MOVE 30 TO WS-DAYS-IN-MONTH (11)
+           MOVE 31 TO WS-DAYS-IN-MONTH (12).
+
        END PROGRAM WatersTA4.
