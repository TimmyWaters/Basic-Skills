@@ -0,0 +1,26 @@
+//WATRECON JOB  (ACCTNO),'RECORD COUNT RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* WATRECON - NIGHTLY RECORD-COUNT RECONCILIATION
+//*
+//* RUNS AFTER THE NIGHT'S BATCH PROGRAMS (WATDLY'S WATERSTA2 STEP
+//* AND THE WATERSTA3 INVENTORY-ENTRY RUN) HAVE EACH APPENDED THEIR
+//* INPUT/OUTPUT RECORD COUNTS TO THE SHARED RUN-COUNT HISTORY FILE.
+//* WATERSTA8 COMPARES EACH PROGRAM'S COUNT ON THIS RUN AGAINST THAT
+//* SAME PROGRAM'S LAST RUN AND FLAGS AN UNEXPLAINED DROP, SO A FEED
+//* PROBLEM IS CAUGHT THE NEXT MORNING INSTEAD OF WHEN SOMEONE NOTICES
+//* A REPORT LOOKS THIN.
+//*
+//* NOTE - AS WITH WATDLY, THE RUNCOUNT DD BELOW NAMES THE DATASET FOR
+//* OPERATIONS BUT IS NOT YET WIRED TO WATERSTA8, WHICH STILL ASSIGNS
+//* THE FILE TO A LITERAL FILE NAME IN ITS SELECT CLAUSE RATHER THAN
+//* TO A DDNAME. TREAT THIS JOB AS A TARGET-PLATFORM SKETCH UNTIL THAT
+//* SELECT CLAUSE IS CONVERTED.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=WATERSTA8
+//STEPLIB  DD DSN=PROD.REGISTRAR.LOADLIB,DISP=SHR
+//RUNCOUNT DD DSN=PROD.REGISTRAR.RUNCOUNT,DISP=SHR
+//RECONRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
