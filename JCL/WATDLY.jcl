@@ -0,0 +1,52 @@
+//WATDLY   JOB  (ACCTNO),'REGISTRAR BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP010
+//*********************************************************************
+//* WATDLY - DAILY REGISTRATION REMINDER-NOTICE BATCH STREAM
+//*
+//* RUNS THE REGISTRATION-MASTER EXTRACT (WATERSTA2) AND THEN THE
+//* REMINDER-NOTICE FORM PRINT (WATERSTA7), IN SEQUENCE. STEP020 IS
+//* BYPASSED WHENEVER STEP010 ABENDS OR ENDS WITH A CONDITION CODE
+//* OF 8 OR HIGHER, SO A BAD EXTRACT NEVER REACHES THE PRINTER.
+//*
+//* RESTART - IF STEP010 ABENDS PARTWAY THROUGH, IT PICKS BACK UP
+//* FROM ITS OWN CHECKPOINT FILE THE NEXT TIME IT RUNS, SO THIS JOB
+//* CAN SIMPLY BE RESUBMITTED AS-IS (RESTART=STEP010, THE DEFAULT
+//* ABOVE). IF STEP020 IS THE ONE THAT FAILED, RESUBMIT WITH
+//* RESTART=STEP020 SINCE STEP010'S EXTRACT IS ALREADY COMPLETE.
+//*
+//* BOTH STEPS READ THE SAME RUN-CONTROL PARAMETER FILE (RUNCTL) AT
+//* STARTUP, SO A PRIOR DATE'S RUN CAN BE REPROCESSED BY POINTING
+//* RUNCTL AT A BACK-DATED RECORD AND RESUBMITTING THIS JOB, WITHOUT
+//* CHANGING EITHER STEP BELOW.
+//*
+//* NOTE - THE DD NAMES BELOW (REGMSTR, RUNCTL, CKPTFILE, REMINDER,
+//* ETC.) DOCUMENT THE DATASET EACH FILE CORRESPONDS TO FOR OPERATIONS
+//* AND ARE NOT YET WIRED TO THE PROGRAMS THEMSELVES - WATERSTA2 AND
+//* WATERSTA7 STILL ASSIGN EACH FILE TO A LITERAL FILE NAME IN THEIR
+//* SELECT CLAUSES RATHER THAN TO A DDNAME. UNTIL THOSE SELECT CLAUSES
+//* ARE CONVERTED, THE DATASETS ABOVE MUST BE MADE AVAILABLE TO THE
+//* STEP UNDER THE LITERAL NAMES THE PROGRAMS ASSIGN TO, AND THIS JOB
+//* SHOULD BE TREATED AS A TARGET-PLATFORM SKETCH OF THE RUN, NOT AS
+//* FUNCTIONING DD-TO-FILE LINKAGE ON ITS OWN.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=WATERSTA2
+//STEPLIB  DD DSN=PROD.REGISTRAR.LOADLIB,DISP=SHR
+//REGMSTR  DD DSN=PROD.REGISTRAR.REGMSTR,DISP=SHR
+//RUNCTL   DD DSN=PROD.REGISTRAR.RUNCTL,DISP=SHR
+//CKPTFILE DD DSN=PROD.REGISTRAR.CHECKPT,DISP=SHR
+//REMINDER DD DSN=PROD.REGISTRAR.REMINDER,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//LISTRPT  DD SYSOUT=*
+//EXCEPRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=WATERSTA7,COND=(8,GE,STEP010)
+//STEPLIB  DD DSN=PROD.REGISTRAR.LOADLIB,DISP=SHR
+//REMINDER DD DSN=PROD.REGISTRAR.REMINDER,DISP=SHR
+//NOTICES  DD SYSOUT=(*,,FORMS),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//
